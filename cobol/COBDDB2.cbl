@@ -1,22 +1,300 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBDDB2.
-       DATA DIVISION.
-         WORKING-STORAGE SECTION.
-
-         01  WS-SQLREAD           PIC X(1).
-      *** IKAN DEMO with DBB with IBM *** 
-      *** INCLUDING SQLCA COPYBOOK ******
-           EXEC SQL
-                INCLUDE SQLCA
-           END-EXEC.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-
-           EXEC SQL
-                SELECT IBMREQD INTO: WS-SQLREAD
-                FROM SYSIBM.SYSDUMMY1
-           END-EXEC.
-           Display 'Testing the cobDdb2'.
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBDDB2.
+000300 AUTHOR.        R J TATE.
+000400 INSTALLATION.  MORTGAGE SERVICING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    COBDDB2 IS THE FIRST STEP OF THE NIGHTLY MORTGAGE BATCH     *
+001000*    CHAIN.  IT CONFIRMS DB2 IS UP AND THAT EACH APPLICATION     *
+001100*    TABLE THE NIGHT'S PROCESSING DEPENDS ON IS BOUND AND        *
+001200*    REACHABLE BEFORE ANY DOWNSTREAM STEP IS ALLOWED TO START.   *
+001300*                                                                *
+001400******************************************************************
+001500*    MODIFICATION HISTORY
+001600*    ---------------------------------------------------------
+001700*    2024-02-11  RJT  INITIAL VERSION - SINGLE SYSDUMMY1 PING.
+001800*    2026-08-09  RJT  EXPANDED PING INTO A REAL PRE-BATCH HEALTH
+001900*                     CHECK.  WS-SQLREAD IS NOW A STATUS TABLE
+002000*                     (ONE ENTRY PER RESOURCE), EACH RESOURCE
+002100*                     GETS ITS OWN RETURN CODE SO THE SCHEDULER
+002200*                     CAN ABEND THE RIGHT DOWNSTREAM STEP, AND
+002300*                     RESULTS ARE LOGGED TO THE JOB OUTPUT.
+002310*    2026-08-09  RJT  ADDED A CHECK THAT THE LOAN MASTER VSAM
+002321*                     FILE OPENS AND READS CLEANLY, NOW THAT
+002331*                     LOANMSTR.CPY DEFINES ITS RECORD LAYOUT.
+002342*    2026-08-09  RJT  ADDED THE NIGHTLY CHAIN'S RESTART CONTROL
+002352*                     FILE.  COBDDB2 IS STEP ONE OF THE CHAIN AND
+002363*                     NOW WRITES THE OPENING CHECKPOINT RECORD;
+002374*                     LATER STEPS (LOAN MASTER UPDATE, ESCROW
+002384*                     ANALYSIS, INTEREST ACCRUAL) COPY THE SAME
+002395*                     CHKPTLOG.CPY PARAGRAPHS TO CHECKPOINT THEIR
+002405*                     OWN PROGRESS AND HONOR A RESTART POINT.
+002416*    2026-08-09  RJT  2500-CHECK-LOAN-MASTER-FILE NOW SAVES THE
+002426*                     OPEN/READ FILE STATUS BEFORE THE CLOSE, AND
+002437*                     CHECKS THE SAVED STATUS AFTERWARD - THE
+002448*                     CLOSE'S OWN STATUS WAS OVERWRITING WHATEVER
+002458*                     THE OPEN OR READ LEFT BEHIND, THE SAME BUG
+002469*                     THE DB2 TABLE CHECKS AVOID BY SAVING
+002479*                     SQLCODE INTO HC-SQLCODE-SAVE.
+002490******************************************************************
+002500 ENVIRONMENT DIVISION.
+002550 INPUT-OUTPUT SECTION.
+002560 FILE-CONTROL.
+002570     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+002580         ORGANIZATION IS INDEXED
+002590         ACCESS MODE IS SEQUENTIAL
+002600         RECORD KEY IS LM-LOAN-NUMBER
+002610         FILE STATUS IS WS-LOANMSTR-FILE-STATUS.
+002620     SELECT RESTART-FILE ASSIGN TO RESTFILE
+002630         ORGANIZATION IS INDEXED
+002640         ACCESS MODE IS DYNAMIC
+002650         RECORD KEY IS CKPT-STEP-NAME
+002660         FILE STATUS IS WS-RESTART-FILE-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002810 FD  LOAN-MASTER-FILE
+002820     LABEL RECORDS ARE STANDARD.
+002830     COPY LOANMSTR.
+002840*
+002850 FD  RESTART-FILE
+002860     LABEL RECORDS ARE STANDARD.
+002870     COPY CHKPTREC.
+002880*
+003000 WORKING-STORAGE SECTION.
+003100*    ------------------------------------------------------------
+003200*    HEALTH CHECK STATUS TABLE (WAS A SINGLE WS-SQLREAD PIC X(1))
+003300*    ------------------------------------------------------------
+003400     COPY HLTHCHK.
+003500*
+003600 77  WS-HIGHEST-RETURN-CODE      PIC 9(02) COMP VALUE ZERO.
+003700 77  WS-ABEND-SWITCH             PIC X(01) VALUE 'N'.
+003800     88  WS-ABEND-REQUIRED           VALUE 'Y'.
+003900     88  WS-ABEND-NOT-REQUIRED       VALUE 'N'.
+003910 77  WS-LOANMSTR-FILE-STATUS     PIC X(02) VALUE '00'.
+003920     88  WS-LOANMSTR-FILE-OK         VALUE '00' '02' '97'.
+003925 77  WS-LOANMSTR-SAVE-STATUS     PIC X(02) VALUE '00'.
+003928     88  WS-LOANMSTR-SAVE-OK         VALUE '00' '02' '97'.
+003930 77  WS-RESTART-FILE-STATUS      PIC X(02) VALUE '00'.
+003940 77  WS-JOB-NAME                 PIC X(08) VALUE 'CDDB2NT'.
+004000*
+004100     EXEC SQL
+004200          INCLUDE SQLCA
+004300     END-EXEC.
+004400*
+004500 PROCEDURE DIVISION.
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE
+004800         THRU 1000-INITIALIZE-EXIT.
+004900     PERFORM 2000-CHECK-SUBSYSTEMS
+005000         THRU 2000-CHECK-SUBSYSTEMS-EXIT
+005100         VARYING HC-IDX FROM 1 BY 1
+005200         UNTIL HC-IDX > HC-ENTRY-COUNT.
+005300     PERFORM 3000-LOG-RESULTS
+005400         THRU 3000-LOG-RESULTS-EXIT.
+005450     PERFORM 4000-WRITE-OPENING-CHECKPOINT
+005460         THRU 4000-WRITE-OPENING-CHECKPOINT-EXIT.
+005500     PERFORM 9999-TERMINATE
+005600         THRU 9999-TERMINATE-EXIT.
+005700     GOBACK.
+005800*
+005900 1000-INITIALIZE.
+006000     MOVE 'DB2 SUBSYSTEM'       TO HC-RESOURCE-NAME (1).
+006100     MOVE 04                    TO HC-RETURN-CODE (1).
+006200     MOVE 'LOAN MASTER TABLE'   TO HC-RESOURCE-NAME (2).
+006300     MOVE 08                    TO HC-RETURN-CODE (2).
+006400     MOVE 'ESCROW TABLE'        TO HC-RESOURCE-NAME (3).
+006500     MOVE 12                    TO HC-RETURN-CODE (3).
+006600     MOVE 'PAYMENT HISTORY TBL' TO HC-RESOURCE-NAME (4).
+006700     MOVE 16                    TO HC-RETURN-CODE (4).
+006710     MOVE 'LOAN MASTER VSAM'    TO HC-RESOURCE-NAME (5).
+006720     MOVE 20                    TO HC-RETURN-CODE (5).
+006800     DISPLAY 'COBDDB2 - PRE-BATCH SUBSYSTEM HEALTH CHECK'.
+006900 1000-INITIALIZE-EXIT.
+007000     EXIT.
+007100*
+007200******************************************************************
+007300* 2000-CHECK-SUBSYSTEMS PROBES ONE RESOURCE PER TABLE ENTRY.
+007400* ENTRY 1 IS THE PLAIN DB2 CONNECTIVITY PING (SYSIBM.SYSDUMMY1).
+007500* ENTRIES 2-4 CONFIRM THE APPLICATION TABLES THE NIGHT'S BATCH
+007600* CHAIN DEPENDS ON ARE BOUND AND REACHABLE.
+007700******************************************************************
+007800 2000-CHECK-SUBSYSTEMS.
+007900     EVALUATE HC-IDX
+008000         WHEN 1
+008100             PERFORM 2100-CHECK-DB2-SUBSYSTEM
+008200                 THRU 2100-CHECK-DB2-SUBSYSTEM-EXIT
+008300         WHEN 2
+008400             PERFORM 2200-CHECK-LOAN-MASTER-TABLE
+008500                 THRU 2200-CHECK-LOAN-MASTER-TABLE-EXIT
+008600         WHEN 3
+008700             PERFORM 2300-CHECK-ESCROW-TABLE
+008800                 THRU 2300-CHECK-ESCROW-TABLE-EXIT
+008900         WHEN 4
+009000             PERFORM 2400-CHECK-PAYMENT-HISTORY-TABLE
+009100                 THRU 2400-CHECK-PAYMENT-HISTORY-TABLE-EXIT
+009110         WHEN 5
+009120             PERFORM 2500-CHECK-LOAN-MASTER-FILE
+009130                 THRU 2500-CHECK-LOAN-MASTER-FILE-EXIT
+009200     END-EVALUATE.
+009300 2000-CHECK-SUBSYSTEMS-EXIT.
+009400     EXIT.
+009500*
+009600 2100-CHECK-DB2-SUBSYSTEM.
+009700     EXEC SQL
+009800          SELECT IBMREQD INTO :HC-SQLREAD (HC-IDX)
+009900          FROM SYSIBM.SYSDUMMY1
+010000     END-EXEC.
+010100     PERFORM 2900-SET-STATUS-FROM-SQLCODE
+010200         THRU 2900-SET-STATUS-FROM-SQLCODE-EXIT.
+010300 2100-CHECK-DB2-SUBSYSTEM-EXIT.
+010400     EXIT.
+010500*
+010600 2200-CHECK-LOAN-MASTER-TABLE.
+010700     EXEC SQL
+010800          SELECT '1' INTO :HC-SQLREAD (HC-IDX)
+010900          FROM MTG.LOAN_MASTER
+011000          FETCH FIRST 1 ROW ONLY
+011100     END-EXEC.
+011200     PERFORM 2900-SET-STATUS-FROM-SQLCODE
+011300         THRU 2900-SET-STATUS-FROM-SQLCODE-EXIT.
+011400 2200-CHECK-LOAN-MASTER-TABLE-EXIT.
+011500     EXIT.
+011600*
+011700 2300-CHECK-ESCROW-TABLE.
+011800     EXEC SQL
+011900          SELECT '1' INTO :HC-SQLREAD (HC-IDX)
+012000          FROM MTG.ESCROW
+012100          FETCH FIRST 1 ROW ONLY
+012200     END-EXEC.
+012300     PERFORM 2900-SET-STATUS-FROM-SQLCODE
+012400         THRU 2900-SET-STATUS-FROM-SQLCODE-EXIT.
+012500 2300-CHECK-ESCROW-TABLE-EXIT.
+012600     EXIT.
+012700*
+012800 2400-CHECK-PAYMENT-HISTORY-TABLE.
+012900     EXEC SQL
+013000          SELECT '1' INTO :HC-SQLREAD (HC-IDX)
+013100          FROM MTG.PAYMENT_HISTORY
+013200          FETCH FIRST 1 ROW ONLY
+013300     END-EXEC.
+013400     PERFORM 2900-SET-STATUS-FROM-SQLCODE
+013500         THRU 2900-SET-STATUS-FROM-SQLCODE-EXIT.
+013600 2400-CHECK-PAYMENT-HISTORY-TABLE-EXIT.
+013700     EXIT.
+013800*
+013810******************************************************************
+013820* 2500-CHECK-LOAN-MASTER-FILE CONFIRMS THE LOAN MASTER VSAM KSDS
+013830* ITSELF OPENS AND READS CLEANLY.  THIS IS SEPARATE FROM THE DB2
+013840* APPLICATION TABLE CHECKS ABOVE - THE VSAM FILE IS WHAT THE
+013850* BATCH CHAIN'S SERVICING PROGRAMS ACTUALLY READ EACH NIGHT.
+013860******************************************************************
+013870 2500-CHECK-LOAN-MASTER-FILE.
+013875     MOVE ZERO TO HC-SQLCODE-SAVE (HC-IDX).
+013880     OPEN INPUT LOAN-MASTER-FILE.
+013890     IF WS-LOANMSTR-FILE-OK
+013900         READ LOAN-MASTER-FILE
+013910             AT END
+013920                 MOVE '00' TO WS-LOANMSTR-FILE-STATUS
+013930         END-READ
+013940     END-IF.
+013945     MOVE WS-LOANMSTR-FILE-STATUS TO WS-LOANMSTR-SAVE-STATUS.
+013950     CLOSE LOAN-MASTER-FILE.
+013960     IF WS-LOANMSTR-SAVE-OK
+013970         SET HC-STATUS-OK (HC-IDX) TO TRUE
+013980     ELSE
+013990         SET HC-STATUS-DEGRADED (HC-IDX) TO TRUE
+014000         SET WS-ABEND-REQUIRED TO TRUE
+014010         IF HC-RETURN-CODE (HC-IDX) > WS-HIGHEST-RETURN-CODE
+014020             MOVE HC-RETURN-CODE (HC-IDX)
+014030                 TO WS-HIGHEST-RETURN-CODE
+014040         END-IF
+014050     END-IF.
+014060 2500-CHECK-LOAN-MASTER-FILE-EXIT.
+014070     EXIT.
+014080*
+013900******************************************************************
+014000* A RESOURCE IS "UP" ONLY WHEN SQLCODE IS ZERO.  SQLCODE +100
+014100* (NO ROWS) STILL MEANS THE TABLE IS BOUND AND REACHABLE, SO IT
+014200* COUNTS AS OK; ANY OTHER SQLCODE MARKS THE RESOURCE DEGRADED
+014300* AND CONTRIBUTES ITS RETURN CODE TO THE JOB'S FINAL RC.
+014400******************************************************************
+014500 2900-SET-STATUS-FROM-SQLCODE.
+014600     MOVE SQLCODE TO HC-SQLCODE-SAVE (HC-IDX).
+014700     IF SQLCODE = ZERO OR SQLCODE = 100
+014800         SET HC-STATUS-OK (HC-IDX) TO TRUE
+014900     ELSE
+015000         SET HC-STATUS-DEGRADED (HC-IDX) TO TRUE
+015100         SET WS-ABEND-REQUIRED TO TRUE
+015200         IF HC-RETURN-CODE (HC-IDX) > WS-HIGHEST-RETURN-CODE
+015300             MOVE HC-RETURN-CODE (HC-IDX)
+015310                 TO WS-HIGHEST-RETURN-CODE
+015400         END-IF
+015500     END-IF.
+015600 2900-SET-STATUS-FROM-SQLCODE-EXIT.
+015700     EXIT.
+015800*
+015900******************************************************************
+016000* 3000-LOG-RESULTS WRITES ONE LINE PER RESOURCE TO THE JOB OUTPUT
+016100* SO OPERATIONS CAN SEE, WITHOUT OPENING DB2, WHICH SUBSYSTEM
+016200* CAUSED A NON-ZERO RETURN CODE.
+016300******************************************************************
+016400 3000-LOG-RESULTS.
+016500     DISPLAY '-------------------------------------------'.
+016600     DISPLAY 'SUBSYSTEM HEALTH CHECK RESULTS'.
+016700     PERFORM 3100-LOG-ONE-RESULT
+016800         THRU 3100-LOG-ONE-RESULT-EXIT
+016900         VARYING HC-IDX FROM 1 BY 1
+017000         UNTIL HC-IDX > HC-ENTRY-COUNT.
+017100     DISPLAY '-------------------------------------------'.
+017200     DISPLAY 'HIGHEST RETURN CODE  : ' WS-HIGHEST-RETURN-CODE.
+017300 3000-LOG-RESULTS-EXIT.
+017400     EXIT.
+017500*
+017600 3100-LOG-ONE-RESULT.
+017700     IF HC-STATUS-OK (HC-IDX)
+017800         DISPLAY HC-RESOURCE-NAME (HC-IDX) ' : OK      RC='
+017900             HC-RETURN-CODE (HC-IDX)
+017910             ' SQLCODE=' HC-SQLCODE-SAVE (HC-IDX)
+018000     ELSE
+018100         DISPLAY HC-RESOURCE-NAME (HC-IDX) ' : DEGRADED RC='
+018200             HC-RETURN-CODE (HC-IDX)
+017910             ' SQLCODE=' HC-SQLCODE-SAVE (HC-IDX)
+018300     END-IF.
+018400 3100-LOG-ONE-RESULT-EXIT.
+018500     EXIT.
+018600*
+018610******************************************************************
+018620* 4000-WRITE-OPENING-CHECKPOINT RECORDS THAT THE HEALTH CHECK
+018630* STEP OF THE NIGHTLY CHAIN HAS COMPLETED (OR FAILED), SO A
+018640* MID-CHAIN RESTART KNOWS WHETHER TO RUN IT AGAIN.
+018650******************************************************************
+018660 4000-WRITE-OPENING-CHECKPOINT.
+018670     MOVE WS-JOB-NAME       TO CKPT-JOB-NAME.
+018680     MOVE 'COBDDB2'         TO CKPT-STEP-NAME.
+018690     MOVE ZERO              TO CKPT-LAST-LOAN-NUMBER.
+018691     IF WS-ABEND-REQUIRED
+018692         SET CKPT-STEP-FAILED TO TRUE
+018693     ELSE
+018694         SET CKPT-STEP-COMPLETE TO TRUE
+018695     END-IF.
+018696     MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP.
+018697     PERFORM 8100-WRITE-CHECKPOINT
+018698         THRU 8100-WRITE-CHECKPOINT-EXIT.
+018699 4000-WRITE-OPENING-CHECKPOINT-EXIT.
+018699     EXIT.
+018700*
+018700 9999-TERMINATE.
+018800     IF WS-ABEND-REQUIRED
+018900         DISPLAY 'COBDDB2 - ONE OR MORE SUBSYSTEMS DEGRADED - '
+019000             'DOWNSTREAM SCHEDULER STEP SHOULD ABEND'
+019100         MOVE WS-HIGHEST-RETURN-CODE TO RETURN-CODE
+019200     ELSE
+019300         DISPLAY 'COBDDB2 - ALL SUBSYSTEMS OK - CHAIN MAY PROCEED'
+019400         MOVE ZERO TO RETURN-CODE
+019500     END-IF.
+019600 9999-TERMINATE-EXIT.
+019700     EXIT.
+019710*
+019720     COPY CHKPTLOG.
