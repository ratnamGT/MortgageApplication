@@ -0,0 +1,269 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBONL1.
+000300 AUTHOR.        R J TATE.
+000400 INSTALLATION.  MORTGAGE SERVICING - ONLINE SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CICS ONLINE LOAN INQUIRY AND MAINTENANCE TRANSACTION.       *
+001000*    KEY A LOAN NUMBER TO SEE THE CURRENT BALANCE, ESCROW        *
+001100*    BALANCE, NEXT-DUE-DATE AND DELINQUENCY STATUS.  A           *
+001200*    SERVICING REP MAY ALSO KEY A MANUAL BALANCE ADJUSTMENT AND  *
+001300*    REASON, WHICH IS POSTED DIRECTLY TO THE LOAN MASTER AND     *
+001400*    PICKED UP BY THE NEXT NIGHTLY ACCRUAL CYCLE - THIS          *
+001500*    TRANSACTION DOES NOT RUN ANY BATCH LOGIC ITSELF.  EVERY     *
+001600*    ADJUSTMENT IS WRITTEN TO THE AUDIT TRAIL.                   *
+001700*                                                                *
+001800*    PSEUDO-CONVERSATIONAL - THE LOAN NUMBER LAST DISPLAYED IS   *
+001900*    CARRIED FORWARD IN THE COMMAREA SO PF3 CAN BE HANDLED AND   *
+002000*    THE TRANSACTION CAN RETURN TO CICS BETWEEN SCREENS.         *
+002100*                                                                *
+002200******************************************************************
+002300*    MODIFICATION HISTORY
+002400*    ---------------------------------------------------------
+002500*    2026-08-09  RJT  INITIAL VERSION.
+002510*    2026-08-09  RJT  ADJAMTI IS NOW DE-EDITED BY CICS INTO A
+002520*                     NUMERIC VALUE (SEE LOANMAP.BMS/LOANMAP.CPY)
+002530*                     SO THE ADJUSTMENT AMOUNT'S DECIMAL POINT
+002540*                     ALIGNS CORRECTLY WHEN MOVED INTO
+002550*                     WS-ADJUSTMENT-AMOUNT.
+002560*    2026-08-09  RJT  ADJAMTI IS NOW SIGNED, SO A REP CAN KEY A
+002570*                     NEGATIVE ADJUSTMENT TO REVERSE A PAYMENT
+002580*                     OR WAIVE A LATE FEE.  WS-ADJUSTMENT-AMOUNT
+002590*                     IS ALREADY SIGNED, SO THE EXISTING ADD/
+002600*                     SUBTRACT IN 3000-APPLY-ADJUSTMENT ALREADY
+002610*                     INCREASES OR DECREASES THE BALANCE BASED
+002620*                     ON THE SIGN KEYED - NO PROCEDURE CHANGE.
+002630*    2026-08-09  RJT  LOANSETI/LOANSETO ARE NOW INITIALIZED TO
+002640*                     LOW-VALUES BEFORE THE INVALID-KEY MESSAGE
+002650*                     IS SENT AND WHEN A MAPFAIL COMES BACK ON
+002660*                     THE ENTER KEY - THIS WORKING STORAGE IS
+002670*                     NOT PART OF DFHCOMMAREA, SO CICS DOES NOT
+002680*                     GUARANTEE ITS CONTENT CARRIES FORWARD
+002690*                     BETWEEN PSEUDO-CONVERSATIONAL TRIPS.
+002695******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 77  WS-JOB-NAME                 PIC X(08) VALUE 'COBONL1'.
+003200 77  WS-RESP                     PIC S9(08) COMP VALUE ZERO.
+003300 77  WS-ADJUSTMENT-AMOUNT        PIC S9(07)V99 VALUE ZERO.
+003400 77  WS-OLD-CURRENT-BALANCE      PIC S9(09)V99 COMP-3 VALUE ZERO.
+003500 77  WS-AUDIT-AMT-DISPLAY        PIC -(8)9.99.
+003600 77  WS-BALANCE-DISPLAY          PIC -(9)9.99.
+003700 77  WS-ESCROW-DISPLAY           PIC -(7)9.99.
+003800*
+003900 01  WS-DELINQUENCY-TEXT         PIC X(11) VALUE SPACES.
+004000*
+004100 01  WS-COMMAREA.
+004200     05  CA-LOAN-NUMBER          PIC 9(10) VALUE ZERO.
+004300*
+004400     COPY LOANMSTR.
+004500     COPY AUDITREC.
+004600     COPY LOANMAP.
+004700*
+004800     EXEC SQL
+004900          INCLUDE SQLCA
+005000     END-EXEC.
+005100*
+005200 LINKAGE SECTION.
+005300 01  DFHCOMMAREA                 PIC X(10).
+005400*
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     IF EIBCALEN = ZERO
+005800         MOVE ZERO TO CA-LOAN-NUMBER
+005900     ELSE
+006000         MOVE DFHCOMMAREA TO WS-COMMAREA
+006100     END-IF.
+006200     EVALUATE TRUE
+006300         WHEN EIBCALEN = ZERO
+006400             PERFORM 1000-SEND-BLANK-MAP
+006500                 THRU 1000-SEND-BLANK-MAP-EXIT
+006600         WHEN EIBAID = DFHPF3
+006700             PERFORM 8000-END-TRANSACTION
+006800                 THRU 8000-END-TRANSACTION-EXIT
+006900         WHEN EIBAID = DFHENTER
+007000             PERFORM 2000-PROCESS-ENTER-KEY
+007100                 THRU 2000-PROCESS-ENTER-KEY-EXIT
+007200         WHEN OTHER
+007210             MOVE LOW-VALUES TO LOANSETO
+007300             MOVE 'INVALID KEY PRESSED - USE ENTER OR PF3'
+007400                 TO MSGI
+007500             PERFORM 5000-SEND-LOAN-MAP
+007600                 THRU 5000-SEND-LOAN-MAP-EXIT
+007700     END-EVALUATE.
+007800     EXEC CICS RETURN
+007900         TRANSID('LON1')
+008000         COMMAREA(WS-COMMAREA)
+008100     END-EXEC.
+008200 0000-MAINLINE-EXIT.
+008300     EXIT.
+008400*
+008500******************************************************************
+008600* 1000-SEND-BLANK-MAP IS THE FIRST-TIME-IN SCREEN - NO LOAN HAS
+008700* BEEN KEYED YET.
+008800******************************************************************
+008900 1000-SEND-BLANK-MAP.
+009000     MOVE LOW-VALUES TO LOANSETO.
+009100     MOVE -1 TO LOANNOL.
+009200     EXEC CICS SEND MAP('LOANMAP')
+009300         MAPSET('LOANMAP')
+009400         FROM(LOANSETO)
+009500         ERASE
+009600     END-EXEC.
+009700 1000-SEND-BLANK-MAP-EXIT.
+009800     EXIT.
+009900*
+010000******************************************************************
+010100* 2000-PROCESS-ENTER-KEY RECEIVES THE OPERATOR'S SCREEN.  A LOAN
+010200* NUMBER WITH NO ADJUSTMENT AMOUNT IS TREATED AS A PLAIN INQUIRY;
+010300* A LOAN NUMBER WITH AN ADJUSTMENT AMOUNT ALSO POSTS THE
+010400* ADJUSTMENT BEFORE RE-DISPLAYING THE LOAN.
+010500******************************************************************
+010600 2000-PROCESS-ENTER-KEY.
+010700     EXEC CICS RECEIVE MAP('LOANMAP')
+010800         MAPSET('LOANMAP')
+010900         INTO(LOANSETI)
+011000         RESP(WS-RESP)
+011100     END-EXEC.
+011200     IF WS-RESP NOT = DFHRESP(NORMAL)
+011300             AND WS-RESP NOT = DFHRESP(MAPFAIL)
+011400         MOVE 'UNABLE TO READ SCREEN - PRESS ENTER TO RETRY'
+011500             TO MSGI
+011600         PERFORM 5000-SEND-LOAN-MAP
+011700             THRU 5000-SEND-LOAN-MAP-EXIT
+011800         GO TO 2000-PROCESS-ENTER-KEY-EXIT
+011900     END-IF.
+011950     IF WS-RESP = DFHRESP(MAPFAIL)
+011960         MOVE LOW-VALUES TO LOANSETI
+011970     END-IF.
+012000     IF LOANNOL = ZERO AND CA-LOAN-NUMBER = ZERO
+012100         MOVE 'ENTER A LOAN NUMBER' TO MSGI
+012200         PERFORM 1000-SEND-BLANK-MAP
+012300             THRU 1000-SEND-BLANK-MAP-EXIT
+012400         GO TO 2000-PROCESS-ENTER-KEY-EXIT
+012500     END-IF.
+012600     IF LOANNOL > ZERO
+012700         MOVE LOANNOI TO LM-LOAN-NUMBER
+012800     ELSE
+012900         MOVE CA-LOAN-NUMBER TO LM-LOAN-NUMBER
+013000     END-IF.
+013100     EXEC CICS READ DATASET('LOANMSTR')
+013200         INTO(LOAN-MASTER-RECORD)
+013300         RIDFLD(LM-LOAN-NUMBER)
+013400         KEYLENGTH(10)
+013500         RESP(WS-RESP)
+013600     END-EXEC.
+013700     IF WS-RESP NOT = DFHRESP(NORMAL)
+013800         MOVE LM-LOAN-NUMBER TO CA-LOAN-NUMBER
+014000         MOVE 'LOAN NOT FOUND' TO MSGI
+014100         MOVE SPACES TO BNAMEI CBALI ESCBALI NEXTDUEI DLQSTATI
+014200         PERFORM 5000-SEND-LOAN-MAP
+014300             THRU 5000-SEND-LOAN-MAP-EXIT
+014400         GO TO 2000-PROCESS-ENTER-KEY-EXIT
+014500     END-IF.
+014600     MOVE LM-LOAN-NUMBER TO CA-LOAN-NUMBER.
+014700     MOVE SPACES TO MSGI.
+014800     IF ADJAMTL > ZERO
+014900         PERFORM 3000-APPLY-ADJUSTMENT
+015000             THRU 3000-APPLY-ADJUSTMENT-EXIT
+015100     END-IF.
+015200     PERFORM 4000-FORMAT-LOAN-DISPLAY
+015300         THRU 4000-FORMAT-LOAN-DISPLAY-EXIT.
+015400     PERFORM 5000-SEND-LOAN-MAP
+015500         THRU 5000-SEND-LOAN-MAP-EXIT.
+015600 2000-PROCESS-ENTER-KEY-EXIT.
+015700     EXIT.
+015800*
+015900******************************************************************
+016000* 3000-APPLY-ADJUSTMENT POSTS A MANUAL ADJUSTMENT TO THE LOAN'S
+016100* CURRENT BALANCE, REWRITES THE LOAN MASTER, AND LOGS A BEFORE/
+016200* AFTER IMAGE TO THE AUDIT TRAIL.  THE ADJUSTMENT IS NOT SENT TO
+016300* ANY BATCH PROGRAM DIRECTLY - THE NEXT NIGHTLY ACCRUAL CYCLE
+016400* PICKS UP THE NEW BALANCE THE SAME AS ANY OTHER LOAN MASTER
+016500* CHANGE.
+016600******************************************************************
+016700 3000-APPLY-ADJUSTMENT.
+016800     MOVE ADJAMTI TO WS-ADJUSTMENT-AMOUNT.
+016900     MOVE LM-CURRENT-BALANCE TO WS-OLD-CURRENT-BALANCE.
+017000     ADD WS-ADJUSTMENT-AMOUNT TO LM-CURRENT-BALANCE.
+017100     EXEC CICS REWRITE DATASET('LOANMSTR')
+017200         FROM(LOAN-MASTER-RECORD)
+017300         RESP(WS-RESP)
+017400     END-EXEC.
+017500     IF WS-RESP NOT = DFHRESP(NORMAL)
+017600         MOVE 'ADJUSTMENT REWRITE FAILED - NOT APPLIED' TO MSGI
+017700         SUBTRACT WS-ADJUSTMENT-AMOUNT FROM LM-CURRENT-BALANCE
+017800         GO TO 3000-APPLY-ADJUSTMENT-EXIT
+017900     END-IF.
+018000     MOVE LM-LOAN-NUMBER TO AUD-LOAN-NUMBER.
+018100     MOVE WS-JOB-NAME TO AUD-JOB-NAME.
+018200     MOVE EIBOPID TO AUD-USER-ID.
+018300     MOVE 'LM-CURRENT-BALANCE' TO AUD-FIELD-NAME.
+018400     MOVE WS-OLD-CURRENT-BALANCE TO WS-AUDIT-AMT-DISPLAY.
+018500     MOVE WS-AUDIT-AMT-DISPLAY TO AUD-OLD-VALUE.
+018600     MOVE LM-CURRENT-BALANCE TO WS-AUDIT-AMT-DISPLAY.
+018700     MOVE WS-AUDIT-AMT-DISPLAY TO AUD-NEW-VALUE.
+018750     MOVE ADJRSNI TO AUD-REASON.
+018800     PERFORM 7000-LOG-AUDIT-RECORD
+018900         THRU 7000-LOG-AUDIT-RECORD-EXIT.
+019000     MOVE 'ADJUSTMENT APPLIED - PICKED UP BY NEXT BATCH CYCLE'
+019100         TO MSGI.
+019200 3000-APPLY-ADJUSTMENT-EXIT.
+019300     EXIT.
+019400*
+019500******************************************************************
+019600* 4000-FORMAT-LOAN-DISPLAY MOVES THE LOAN MASTER FIELDS JUST READ
+019700* INTO THE MAP'S DISPLAY FIELDS.
+019800******************************************************************
+019900 4000-FORMAT-LOAN-DISPLAY.
+020000     MOVE LM-BORROWER-NAME TO BNAMEI.
+020100     MOVE LM-CURRENT-BALANCE TO WS-BALANCE-DISPLAY.
+020200     MOVE WS-BALANCE-DISPLAY TO CBALI.
+020300     MOVE LM-ESCROW-BALANCE TO WS-ESCROW-DISPLAY.
+020400     MOVE WS-ESCROW-DISPLAY TO ESCBALI.
+020500     MOVE LM-NEXT-DUE-DATE TO NEXTDUEI.
+020600     EVALUATE TRUE
+020700         WHEN LM-CURRENT
+020800             MOVE 'CURRENT' TO WS-DELINQUENCY-TEXT
+020900         WHEN LM-DELINQUENT
+021000             MOVE 'DELINQUENT' TO WS-DELINQUENCY-TEXT
+021100         WHEN LM-FORECLOSURE
+021200             MOVE 'FORECLOSURE' TO WS-DELINQUENCY-TEXT
+021300         WHEN OTHER
+021400             MOVE SPACES TO WS-DELINQUENCY-TEXT
+021500     END-EVALUATE.
+021600     MOVE WS-DELINQUENCY-TEXT TO DLQSTATI.
+021700     MOVE LM-LOAN-NUMBER TO LOANNOI.
+021800     MOVE ZERO TO ADJAMTI.
+021900     MOVE SPACES TO ADJRSNI.
+022000 4000-FORMAT-LOAN-DISPLAY-EXIT.
+022100     EXIT.
+022200*
+022300 5000-SEND-LOAN-MAP.
+022400     EXEC CICS SEND MAP('LOANMAP')
+022500         MAPSET('LOANMAP')
+022600         FROM(LOANSETO)
+022700         ERASE
+022800     END-EXEC.
+022900 5000-SEND-LOAN-MAP-EXIT.
+023000     EXIT.
+023100*
+023200******************************************************************
+023300* 8000-END-TRANSACTION RELEASES CONTROL BACK TO CICS WITHOUT A
+023400* FOLLOW-ON TRANSID SO THE CONVERSATION ENDS ON PF3.
+023500******************************************************************
+023600 8000-END-TRANSACTION.
+023700     EXEC CICS SEND TEXT
+023800         FROM('MORTGAGE LOAN INQUIRY - SESSION ENDED')
+023900         ERASE
+024000         FREEKB
+024100     END-EXEC.
+024200     EXEC CICS RETURN
+024300     END-EXEC.
+024400 8000-END-TRANSACTION-EXIT.
+024500     EXIT.
+024600*
+024700     COPY AUDITLOG.
