@@ -0,0 +1,336 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBESC1.
+000300 AUTHOR.        R J TATE.
+000400 INSTALLATION.  MORTGAGE SERVICING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    ANNUAL ESCROW ANALYSIS.  WALKS THE LOAN MASTER'S ESCROW     *
+001000*    BALANCE AND PROJECTED ANNUAL TAX/INSURANCE DISBURSEMENTS,   *
+001100*    COMPUTES THE REQUIRED MONTHLY ESCROW PAYMENT, FLAGS         *
+001200*    SHORTAGES/SURPLUSES PAST THE SERVICING THRESHOLD, UPDATES   *
+001300*    THE LOAN'S MONTHLY ESCROW PAYMENT, AND PRODUCES AN EXTRACT  *
+001400*    FOR THE NOTICE-PRINTING VENDOR.  CHECKPOINTS PERIODICALLY   *
+001500*    SO A MID-RUN ABEND CAN BE RESTARTED WITHOUT REPROCESSING    *
+001600*    THE WHOLE LOAN MASTER.                                      *
+001700*                                                                *
+001800******************************************************************
+001900*    MODIFICATION HISTORY
+002000*    ---------------------------------------------------------
+002100*    2026-08-09  RJT  INITIAL VERSION.
+002150*    2026-08-09  RJT  ADDED AUDIT TRAIL LOGGING OF THE MONTHLY
+002160*                     ESCROW PAYMENT CHANGE.
+002170*    2026-08-09  RJT  A FAILED LOAN MASTER OPEN NOW FAILS THE
+002180*                     CHECKPOINT AND SETS A NON-ZERO RETURN
+002190*                     CODE INSTEAD OF LOOKING LIKE A CLEAN,
+002195*                     FULLY-PROCESSED RUN.
+002196*    2026-08-09  RJT  A COMPLETED PRIOR RUN'S CHECKPOINT NO
+002197*                     LONGER CAUSES THIS RUN TO SKIP LOANS FROM
+002198*                     THE START OF THE FILE - THE LAST LOAN
+002199*                     NUMBER IS ONLY HONORED WHEN THE PRIOR RUN
+002199*                     DID NOT COMPLETE CLEANLY.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS LM-LOAN-NUMBER
+003000         FILE STATUS IS WS-LOANMSTR-FILE-STATUS.
+003100     SELECT RESTART-FILE ASSIGN TO RESTFILE
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS CKPT-STEP-NAME
+003500         FILE STATUS IS WS-RESTART-FILE-STATUS.
+003600     SELECT ESCROW-EXTRACT-FILE ASSIGN TO ESCEXTR
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-ESCEXTR-FILE-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  LOAN-MASTER-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY LOANMSTR.
+004400*
+004500 FD  RESTART-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY CHKPTREC.
+004800*
+004900 FD  ESCROW-EXTRACT-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY ESCEXTR.
+005200*
+005300 WORKING-STORAGE SECTION.
+005400 77  WS-LOANMSTR-FILE-STATUS     PIC X(02) VALUE '00'.
+005500     88  WS-LOANMSTR-FILE-OK         VALUE '00' '02' '97'.
+005600     88  WS-LOANMSTR-EOF             VALUE '10'.
+005700 77  WS-RESTART-FILE-STATUS      PIC X(02) VALUE '00'.
+005800 77  WS-ESCEXTR-FILE-STATUS      PIC X(02) VALUE '00'.
+005900 77  WS-JOB-NAME                 PIC X(08) VALUE 'ESCRWNT'.
+006000 77  WS-TODAY-CCYYMMDD           PIC 9(08) VALUE ZERO.
+006100 77  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+006200 77  WS-RECS-SINCE-CHECKPOINT    PIC 9(05) COMP VALUE ZERO.
+006300 77  WS-SHORTAGE-THRESHOLD-AMT   PIC S9(05)V99 COMP-3 VALUE 50.00.
+006400 77  WS-REQUIRED-MONTHLY-AMT     PIC S9(07)V99 COMP-3 VALUE ZERO.
+006500 77  WS-VARIANCE-AMOUNT          PIC S9(07)V99 COMP-3 VALUE ZERO.
+006600 77  WS-NEW-MONTHLY-PYMT         PIC S9(07)V99 COMP-3 VALUE ZERO.
+006700 77  WS-LOAN-COUNT               PIC 9(07) COMP VALUE ZERO.
+006800 77  WS-ANALYZED-COUNT           PIC 9(07) COMP VALUE ZERO.
+006900 77  WS-SHORTAGE-COUNT           PIC 9(07) COMP VALUE ZERO.
+007000 77  WS-SURPLUS-COUNT            PIC 9(07) COMP VALUE ZERO.
+007010 77  WS-OLD-MONTHLY-ESCROW-PYMT  PIC S9(07)V99 COMP-3 VALUE ZERO.
+007011 77  WS-PROJECTED-BALANCE        PIC S9(07)V99 COMP-3 VALUE ZERO.
+007012 77  WS-LOWEST-PROJECTED-BAL     PIC S9(07)V99 COMP-3 VALUE ZERO.
+007013 77  WS-MONTHLY-DISBURSEMENT     PIC S9(07)V99 COMP-3 VALUE ZERO.
+007014 77  WS-PROJECTION-MONTH         PIC 9(02) COMP VALUE ZERO.
+007015 77  WS-USER-ID                  PIC X(08) VALUE 'BATCH'.
+007016 77  WS-HIGHEST-RETURN-CODE      PIC 9(02) COMP VALUE ZERO.
+007017 77  WS-ABEND-SWITCH             PIC X(01) VALUE 'N'.
+007018     88  WS-ABEND-REQUIRED           VALUE 'Y'.
+007019     88  WS-ABEND-NOT-REQUIRED       VALUE 'N'.
+007020 77  WS-AUDIT-AMT-DISPLAY     PIC -(6)9.99.
+007030     COPY AUDITREC.
+007040     EXEC SQL
+007050          INCLUDE SQLCA
+007060     END-EXEC.
+007100*
+007200 PROCEDURE DIVISION.
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE
+007500         THRU 1000-INITIALIZE-EXIT.
+007600     PERFORM UNTIL WS-LOANMSTR-EOF
+007700         PERFORM 2000-PROCESS-ONE-LOAN
+007800             THRU 2000-PROCESS-ONE-LOAN-EXIT
+007900         PERFORM 2100-READ-LOAN-MASTER
+008000             THRU 2100-READ-LOAN-MASTER-EXIT
+008100     END-PERFORM.
+008200     PERFORM 4000-WRITE-FINAL-CHECKPOINT
+008300         THRU 4000-WRITE-FINAL-CHECKPOINT-EXIT.
+008400     PERFORM 9999-TERMINATE
+008500         THRU 9999-TERMINATE-EXIT.
+008600     GOBACK.
+008700*
+008800******************************************************************
+008900* 1000-INITIALIZE OPENS THE LOAN MASTER FOR UPDATE, OPENS THE
+009000* EXTRACT FILE, AND HONORS ANY EXISTING CHECKPOINT FOR THIS STEP
+009100* BY POSITIONING PAST THE LAST LOAN NUMBER PROCESSED.
+009200******************************************************************
+009300 1000-INITIALIZE.
+009400     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-CCYYMMDD.
+009500     OPEN I-O LOAN-MASTER-FILE.
+009600     IF NOT WS-LOANMSTR-FILE-OK
+009700         DISPLAY 'COBESC1 - LOAN MASTER OPEN FAILED, STATUS='
+009800             WS-LOANMSTR-FILE-STATUS
+009900         MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+009910         SET WS-ABEND-REQUIRED TO TRUE
+009920         IF 16 > WS-HIGHEST-RETURN-CODE
+009930             MOVE 16 TO WS-HIGHEST-RETURN-CODE
+009940         END-IF
+010000     END-IF.
+010100     OPEN OUTPUT ESCROW-EXTRACT-FILE.
+010200     MOVE WS-JOB-NAME TO CKPT-JOB-NAME.
+010300     MOVE 'COBESC1' TO CKPT-STEP-NAME.
+010400     PERFORM 8000-CHECK-FOR-RESTART
+010500         THRU 8000-CHECK-FOR-RESTART-EXIT.
+010600     IF CKPT-LAST-LOAN-NUMBER > ZERO
+010650         AND NOT CKPT-STEP-COMPLETE
+010700         MOVE CKPT-LAST-LOAN-NUMBER TO LM-LOAN-NUMBER
+010800         START LOAN-MASTER-FILE KEY IS GREATER THAN LM-LOAN-NUMBER
+010900             INVALID KEY
+011000                 MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+011100         END-START
+011200         DISPLAY 'COBESC1 - RESTARTING AFTER LOAN '
+011300             CKPT-LAST-LOAN-NUMBER
+011400     END-IF.
+011500     IF WS-LOANMSTR-FILE-OK
+011600         PERFORM 2100-READ-LOAN-MASTER
+011700             THRU 2100-READ-LOAN-MASTER-EXIT
+011800     END-IF.
+011900     DISPLAY 'COBESC1 - ANNUAL ESCROW ANALYSIS STARTING'.
+012000 1000-INITIALIZE-EXIT.
+012100     EXIT.
+012200*
+012300 2100-READ-LOAN-MASTER.
+012400     READ LOAN-MASTER-FILE NEXT RECORD
+012500         AT END
+012600             MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+012700     END-READ.
+012800     IF NOT WS-LOANMSTR-EOF
+012900         ADD 1 TO WS-LOAN-COUNT
+013000     END-IF.
+013100 2100-READ-LOAN-MASTER-EXIT.
+013200     EXIT.
+013300*
+013400******************************************************************
+013500* 2000-PROCESS-ONE-LOAN ANALYZES A LOAN'S ESCROW ONLY WHEN IT
+013600* CARRIES PROJECTED TAX OR INSURANCE DISBURSEMENTS; LOANS WITH
+013700* NO ESCROW ACCOUNT ARE SKIPPED.
+013800******************************************************************
+013900 2000-PROCESS-ONE-LOAN.
+014000     IF LM-ANNUAL-TAX-AMT > ZERO OR LM-ANNUAL-INS-AMT > ZERO
+014100         PERFORM 2200-ANALYZE-ESCROW
+014200             THRU 2200-ANALYZE-ESCROW-EXIT
+014300     END-IF.
+014400     PERFORM 2900-CHECKPOINT-IF-NEEDED
+014500         THRU 2900-CHECKPOINT-IF-NEEDED-EXIT.
+014600 2000-PROCESS-ONE-LOAN-EXIT.
+014700     EXIT.
+014800*
+014900******************************************************************
+015000* 2200-ANALYZE-ESCROW COMPUTES THE REQUIRED MONTHLY ESCROW
+015100* PAYMENT, PROJECTS THE ESCROW ACCOUNT FORWARD OVER THE NEXT 12
+015200* MONTHS OF DEPOSITS AND DISBURSEMENTS, AND SPREADS ANY SHORTAGE
+015300* OR SURPLUS IN THE LOWEST PROJECTED BALANCE BEYOND THE
+015310* THRESHOLD OVER THE NEXT 12 MONTHS THE WAY A REAL ESCROW
+015320* ANALYSIS STATEMENT DOES.
+015400******************************************************************
+015500 2200-ANALYZE-ESCROW.
+015550     MOVE LM-MONTHLY-ESCROW-PYMT TO WS-OLD-MONTHLY-ESCROW-PYMT.
+015600     COMPUTE WS-REQUIRED-MONTHLY-AMT ROUNDED =
+015700         (LM-ANNUAL-TAX-AMT + LM-ANNUAL-INS-AMT) / 12.
+015750     PERFORM 2150-PROJECT-ESCROW-BALANCE
+015760         THRU 2150-PROJECT-ESCROW-BALANCE-EXIT.
+015800     MOVE WS-LOWEST-PROJECTED-BAL TO WS-VARIANCE-AMOUNT.
+016000     EVALUATE TRUE
+016100         WHEN WS-VARIANCE-AMOUNT < -WS-SHORTAGE-THRESHOLD-AMT
+016200             COMPUTE WS-NEW-MONTHLY-PYMT ROUNDED =
+016300                 WS-REQUIRED-MONTHLY-AMT
+016400                 + ((-WS-VARIANCE-AMOUNT) / 12)
+016500             ADD 1 TO WS-SHORTAGE-COUNT
+016600         WHEN WS-VARIANCE-AMOUNT > WS-SHORTAGE-THRESHOLD-AMT
+016700             COMPUTE WS-NEW-MONTHLY-PYMT ROUNDED =
+016800                 WS-REQUIRED-MONTHLY-AMT
+016900                 - (WS-VARIANCE-AMOUNT / 12)
+017000             ADD 1 TO WS-SURPLUS-COUNT
+017100         WHEN OTHER
+017200             MOVE WS-REQUIRED-MONTHLY-AMT TO WS-NEW-MONTHLY-PYMT
+017300     END-EVALUATE.
+017400     IF WS-NEW-MONTHLY-PYMT < ZERO
+017500         MOVE ZERO TO WS-NEW-MONTHLY-PYMT
+017600     END-IF.
+017700     MOVE WS-NEW-MONTHLY-PYMT TO LM-MONTHLY-ESCROW-PYMT.
+017800     REWRITE LOAN-MASTER-RECORD
+017900         INVALID KEY
+018000             DISPLAY 'COBESC1 - REWRITE FAILED FOR LOAN '
+018100                 LM-LOAN-NUMBER ' STATUS=' WS-LOANMSTR-FILE-STATUS
+018200     END-REWRITE.
+018210     IF WS-NEW-MONTHLY-PYMT NOT = WS-OLD-MONTHLY-ESCROW-PYMT
+018220         MOVE LM-LOAN-NUMBER TO AUD-LOAN-NUMBER
+018230         MOVE 'LM-MONTHLY-ESCROW-PYMT' TO AUD-FIELD-NAME
+018240         MOVE WS-OLD-MONTHLY-ESCROW-PYMT TO WS-AUDIT-AMT-DISPLAY
+018241         MOVE WS-AUDIT-AMT-DISPLAY TO AUD-OLD-VALUE
+018250         MOVE WS-NEW-MONTHLY-PYMT TO WS-AUDIT-AMT-DISPLAY
+018251         MOVE WS-AUDIT-AMT-DISPLAY TO AUD-NEW-VALUE
+018260         MOVE WS-JOB-NAME TO AUD-JOB-NAME
+018270         MOVE WS-USER-ID TO AUD-USER-ID
+018280         PERFORM 7000-LOG-AUDIT-RECORD
+018290             THRU 7000-LOG-AUDIT-RECORD-EXIT
+018300     END-IF.
+018400     PERFORM 2300-WRITE-EXTRACT-RECORD
+018500         THRU 2300-WRITE-EXTRACT-RECORD-EXIT.
+018600     ADD 1 TO WS-ANALYZED-COUNT.
+018600 2200-ANALYZE-ESCROW-EXIT.
+018700     EXIT.
+018800*
+018810******************************************************************
+018820* 2150-PROJECT-ESCROW-BALANCE STARTS FROM THE CURRENT ESCROW
+018830* BALANCE AND SIMULATES THE NEXT 12 MONTHS OF DEPOSITS (THE
+018840* LOAN'S CURRENT MONTHLY ESCROW PAYMENT) AGAINST THE NEXT 12
+018850* MONTHS OF DISBURSEMENTS (THE ANNUAL TAX AND INSURANCE AMOUNTS
+018860* PRO-RATED EVENLY OVER THE YEAR), KEEPING TRACK OF THE LOWEST
+018870* BALANCE THE ACCOUNT IS PROJECTED TO REACH.  THAT LOW POINT,
+018880* NOT A SINGLE MONTH'S SNAPSHOT, IS WHAT A GENUINE SHORTAGE OR
+018890* SURPLUS DETERMINATION HAS TO BE BASED ON.
+018900******************************************************************
+018910 2150-PROJECT-ESCROW-BALANCE.
+018920     MOVE LM-ESCROW-BALANCE TO WS-PROJECTED-BALANCE.
+018930     MOVE LM-ESCROW-BALANCE TO WS-LOWEST-PROJECTED-BAL.
+018940     COMPUTE WS-MONTHLY-DISBURSEMENT ROUNDED =
+018950         (LM-ANNUAL-TAX-AMT + LM-ANNUAL-INS-AMT) / 12.
+018960     PERFORM 2160-PROJECT-ONE-MONTH
+018970         THRU 2160-PROJECT-ONE-MONTH-EXIT
+018980         VARYING WS-PROJECTION-MONTH FROM 1 BY 1
+018990         UNTIL WS-PROJECTION-MONTH > 12.
+019000 2150-PROJECT-ESCROW-BALANCE-EXIT.
+019010     EXIT.
+019020*
+019030 2160-PROJECT-ONE-MONTH.
+019040     ADD LM-MONTHLY-ESCROW-PYMT TO WS-PROJECTED-BALANCE.
+019050     SUBTRACT WS-MONTHLY-DISBURSEMENT FROM WS-PROJECTED-BALANCE.
+019060     IF WS-PROJECTED-BALANCE < WS-LOWEST-PROJECTED-BAL
+019070         MOVE WS-PROJECTED-BALANCE TO WS-LOWEST-PROJECTED-BAL
+019080     END-IF.
+019090 2160-PROJECT-ONE-MONTH-EXIT.
+019100     EXIT.
+019110*
+019120 2300-WRITE-EXTRACT-RECORD.
+019000     MOVE LM-LOAN-NUMBER         TO ESC-LOAN-NUMBER.
+019100     MOVE LM-BORROWER-NAME       TO ESC-BORROWER-NAME.
+019200     MOVE LM-ESCROW-BALANCE      TO ESC-CURRENT-ESCROW-BAL.
+019300     MOVE WS-REQUIRED-MONTHLY-AMT TO ESC-REQUIRED-MONTHLY.
+019400     MOVE LM-MONTHLY-ESCROW-PYMT TO ESC-CURRENT-MONTHLY.
+019500     MOVE WS-NEW-MONTHLY-PYMT    TO ESC-NEW-MONTHLY-PYMT.
+019600     MOVE WS-VARIANCE-AMOUNT     TO ESC-VARIANCE-AMOUNT.
+019700     MOVE WS-TODAY-CCYYMMDD      TO ESC-EFFECTIVE-DATE.
+019800     EVALUATE TRUE
+019900         WHEN WS-VARIANCE-AMOUNT < -WS-SHORTAGE-THRESHOLD-AMT
+020000             SET ESC-SHORTAGE TO TRUE
+020100         WHEN WS-VARIANCE-AMOUNT > WS-SHORTAGE-THRESHOLD-AMT
+020200             SET ESC-SURPLUS TO TRUE
+020300         WHEN OTHER
+020400             SET ESC-BALANCED TO TRUE
+020500     END-EVALUATE.
+020600     WRITE ESCROW-NOTICE-RECORD.
+020700 2300-WRITE-EXTRACT-RECORD-EXIT.
+020800     EXIT.
+020900*
+021000******************************************************************
+021100* 2900-CHECKPOINT-IF-NEEDED SAVES PROGRESS EVERY N LOANS SO A
+021200* MID-RUN ABEND DOES NOT HAVE TO REPROCESS THE WHOLE FILE.
+021300******************************************************************
+021400 2900-CHECKPOINT-IF-NEEDED.
+021500     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+021600     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+021700         MOVE LM-LOAN-NUMBER TO CKPT-LAST-LOAN-NUMBER
+021800         SET CKPT-STEP-IN-PROGRESS TO TRUE
+021900         MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+022000         PERFORM 8100-WRITE-CHECKPOINT
+022100             THRU 8100-WRITE-CHECKPOINT-EXIT
+022200         MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+022300     END-IF.
+022400 2900-CHECKPOINT-IF-NEEDED-EXIT.
+022500     EXIT.
+022600*
+022700 4000-WRITE-FINAL-CHECKPOINT.
+022750     IF WS-ABEND-REQUIRED
+022760         SET CKPT-STEP-FAILED TO TRUE
+022770     ELSE
+022780         SET CKPT-STEP-COMPLETE TO TRUE
+022790     END-IF.
+022900     MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP.
+023000     PERFORM 8100-WRITE-CHECKPOINT
+023100         THRU 8100-WRITE-CHECKPOINT-EXIT.
+023200 4000-WRITE-FINAL-CHECKPOINT-EXIT.
+023300     EXIT.
+023400*
+023500 9999-TERMINATE.
+023600     CLOSE LOAN-MASTER-FILE.
+023700     CLOSE ESCROW-EXTRACT-FILE.
+023800     DISPLAY 'COBESC1 - ESCROW ANALYSIS COMPLETE'.
+023900     DISPLAY 'COBESC1 - LOANS READ      : ' WS-LOAN-COUNT.
+024000     DISPLAY 'COBESC1 - LOANS ANALYZED  : ' WS-ANALYZED-COUNT.
+024100     DISPLAY 'COBESC1 - SHORTAGES FLAGGED: ' WS-SHORTAGE-COUNT.
+024200     DISPLAY 'COBESC1 - SURPLUSES FLAGGED: ' WS-SURPLUS-COUNT.
+024250     IF WS-ABEND-REQUIRED
+024260         DISPLAY 'COBESC1 - LOAN MASTER OPEN FAILED - STEP '
+024270             'DID NOT RUN - SCHEDULER SHOULD NOT PROCEED'
+024280         MOVE WS-HIGHEST-RETURN-CODE TO RETURN-CODE
+024290     ELSE
+024295         MOVE ZERO TO RETURN-CODE
+024298     END-IF.
+024300 9999-TERMINATE-EXIT.
+024400     EXIT.
+024500*
+024600     COPY CHKPTLOG.
+024700     COPY AUDITLOG.
