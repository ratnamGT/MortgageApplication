@@ -0,0 +1,375 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBAGE1.
+000300 AUTHOR.        R J TATE.
+000400 INSTALLATION.  MORTGAGE SERVICING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    DAILY DELINQUENCY AND AGING REPORT.  READS THE LOAN MASTER, *
+001000*    BUCKETS EVERY LOAN THAT IS PAST ITS NEXT-DUE-DATE INTO      *
+001100*    30/60/90/120+ DAY AGING COLUMNS WITH DOLLAR TOTALS PER      *
+001200*    BUCKET, AND PRINTS THE REPORT SORTED AND SUBTOTALED BY      *
+001300*    SERVICING OFFICER FOR COLLECTIONS.                          *
+001400*                                                                *
+001500******************************************************************
+001600*    MODIFICATION HISTORY
+001700*    ---------------------------------------------------------
+001800*    2026-08-09  RJT  INITIAL VERSION.
+001850*    2026-08-09  RJT  REPEAT THE COLUMN HEADINGS EVERY PAGE SO A
+001860*                     LONG DELINQUENCY LIST STAYS READABLE WHEN
+001870*                     PRINTED.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS SEQUENTIAL
+002600         RECORD KEY IS LM-LOAN-NUMBER
+002700         FILE STATUS IS WS-LOANMSTR-FILE-STATUS.
+002800     SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+002900     SELECT AGING-REPORT-FILE ASSIGN TO AGERPT
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-AGERPT-FILE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  LOAN-MASTER-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600     COPY LOANMSTR.
+003700*
+003800 SD  SORT-WORK-FILE.
+003900     COPY AGEBKT.
+004000*
+004100 FD  AGING-REPORT-FILE
+004200     LABEL RECORDS ARE OMITTED.
+004300 01  AGING-REPORT-LINE           PIC X(132).
+004400*
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-LOANMSTR-FILE-STATUS     PIC X(02) VALUE '00'.
+004700     88  WS-LOANMSTR-FILE-OK         VALUE '00' '02' '97'.
+004800     88  WS-LOANMSTR-EOF              VALUE '10'.
+004900 77  WS-AGERPT-FILE-STATUS       PIC X(02) VALUE '00'.
+005000 77  WS-SORT-FILE-STATUS         PIC X(02) VALUE '00'.
+005100     88  WS-SORT-EOF                   VALUE '10'.
+005200 77  WS-TODAY-CCYYMMDD           PIC 9(08) VALUE ZERO.
+005300 77  WS-TODAY-JULIAN             PIC 9(07) COMP-3 VALUE ZERO.
+005400 77  WS-DUE-DATE-JULIAN          PIC 9(07) COMP-3 VALUE ZERO.
+005500 77  WS-DAYS-PAST-DUE            PIC S9(05) COMP-3 VALUE ZERO.
+005600 77  WS-FIRST-OFFICER-SW         PIC X(01) VALUE 'Y'.
+005700     88  WS-FIRST-OFFICER              VALUE 'Y'.
+005800     88  WS-NOT-FIRST-OFFICER          VALUE 'N'.
+005900 77  WS-PREV-OFFICER             PIC X(10) VALUE SPACES.
+006000 77  WS-LINE-COUNT               PIC 9(03) COMP VALUE ZERO.
+006050 77  WS-LINES-PER-PAGE           PIC 9(03) COMP VALUE 060.
+006100*
+006200 01  WS-OFFICER-TOTALS.
+006300     05  WS-OFF-30-TOTAL         PIC S9(09)V99 COMP-3 VALUE ZERO.
+006400     05  WS-OFF-60-TOTAL         PIC S9(09)V99 COMP-3 VALUE ZERO.
+006500     05  WS-OFF-90-TOTAL         PIC S9(09)V99 COMP-3 VALUE ZERO.
+006600     05  WS-OFF-120-TOTAL        PIC S9(09)V99 COMP-3 VALUE ZERO.
+006700     05  WS-OFF-LOAN-COUNT       PIC 9(05) COMP VALUE ZERO.
+006800*
+006900 01  WS-GRAND-TOTALS.
+007000     05  WS-GRD-30-TOTAL         PIC S9(11)V99 COMP-3 VALUE ZERO.
+007100     05  WS-GRD-60-TOTAL         PIC S9(11)V99 COMP-3 VALUE ZERO.
+007200     05  WS-GRD-90-TOTAL         PIC S9(11)V99 COMP-3 VALUE ZERO.
+007300     05  WS-GRD-120-TOTAL        PIC S9(11)V99 COMP-3 VALUE ZERO.
+007400     05  WS-GRD-LOAN-COUNT       PIC 9(07) COMP VALUE ZERO.
+007500*
+007600 01  WS-HEADING-LINE-1.
+007700     05  FILLER              PIC X(20) VALUE 'DAILY DELINQUENCY'.
+007800     05  FILLER              PIC X(20) VALUE ' AND AGING REPORT'.
+007900     05  FILLER              PIC X(92) VALUE SPACES.
+008000*
+008100 01  WS-HEADING-LINE-2.
+008200     05  FILLER          PIC X(11) VALUE 'OFFICER    '.
+008300     05  FILLER          PIC X(11) VALUE 'LOAN NUMBER'.
+008400     05  FILLER          PIC X(02) VALUE SPACES.
+008500     05  FILLER          PIC X(30) VALUE 'BORROWER NAME'.
+008600     05  FILLER          PIC X(11) VALUE 'DAYS PASTDU'.
+008700     05  FILLER          PIC X(08) VALUE 'BUCKET'.
+008800     05  FILLER          PIC X(15) VALUE 'CURRENT BALANCE'.
+008900     05  FILLER          PIC X(44) VALUE SPACES.
+009000*
+009100 01  WS-DETAIL-LINE.
+009200     05  DTL-OFFICER         PIC X(10).
+009300     05  FILLER              PIC X(01) VALUE SPACES.
+009400     05  DTL-LOAN-NUMBER     PIC 9(10).
+009500     05  FILLER              PIC X(02) VALUE SPACES.
+009600     05  DTL-BORROWER-NAME   PIC X(30).
+009700     05  DTL-DAYS-PAST-DUE   PIC ZZZ,ZZ9.
+009800     05  FILLER              PIC X(02) VALUE SPACES.
+009900     05  DTL-BUCKET-LABEL    PIC X(08).
+010000     05  DTL-CURRENT-BALANCE PIC Z,ZZZ,ZZ9.99-.
+010100     05  FILLER              PIC X(30) VALUE SPACES.
+010200*
+010300 01  WS-OFFICER-TOTAL-LINE.
+010400     05  FILLER          PIC X(11) VALUE SPACES.
+010500     05  FILLER          PIC X(20) VALUE 'OFFICER TOTALS -'.
+010600     05  OTL-LOAN-COUNT  PIC ZZ,ZZ9.
+010700     05  FILLER          PIC X(08) VALUE ' LOANS'.
+010800     05  FILLER          PIC X(08) VALUE '30-DAY'.
+010900     05  OTL-30-TOTAL    PIC Z,ZZZ,ZZ9.99-.
+011000     05  FILLER          PIC X(08) VALUE '60-DAY'.
+011100     05  OTL-60-TOTAL    PIC Z,ZZZ,ZZ9.99-.
+011200     05  FILLER          PIC X(35) VALUE SPACES.
+011300*
+011400 01  WS-OFFICER-TOTAL-LINE-2.
+011500     05  FILLER          PIC X(31) VALUE SPACES.
+011600     05  FILLER          PIC X(08) VALUE '90-DAY'.
+011700     05  OTL2-90-TOTAL   PIC Z,ZZZ,ZZ9.99-.
+011800     05  FILLER          PIC X(08) VALUE '120+DAY'.
+011900     05  OTL2-120-TOTAL  PIC Z,ZZZ,ZZ9.99-.
+012000     05  FILLER          PIC X(53) VALUE SPACES.
+012100*
+012200 01  WS-GRAND-TOTAL-LINE.
+012300     05  FILLER          PIC X(11) VALUE SPACES.
+012400     05  FILLER          PIC X(20) VALUE 'GRAND TOTALS  -'.
+012500     05  GTL-LOAN-COUNT  PIC ZZZ,ZZ9.
+012600     05  FILLER          PIC X(08) VALUE ' LOANS'.
+012700     05  FILLER          PIC X(83) VALUE SPACES.
+012800*
+012900 01  WS-GRAND-TOTAL-LINE-2.
+013000     05  FILLER          PIC X(11) VALUE '30-DAY'.
+013100     05  GTL-30-TOTAL    PIC ZZ,ZZZ,ZZ9.99-.
+013200     05  FILLER          PIC X(08) VALUE '60-DAY'.
+013300     05  GTL-60-TOTAL    PIC ZZ,ZZZ,ZZ9.99-.
+013400     05  FILLER          PIC X(08) VALUE '90-DAY'.
+013500     05  GTL-90-TOTAL    PIC ZZ,ZZZ,ZZ9.99-.
+013600     05  FILLER          PIC X(08) VALUE '120+DAY'.
+013700     05  GTL-120-TOTAL   PIC ZZ,ZZZ,ZZ9.99-.
+013800     05  FILLER          PIC X(20) VALUE SPACES.
+013900*
+014000 PROCEDURE DIVISION.
+014100 0000-MAINLINE.
+014200     PERFORM 1000-INITIALIZE
+014300         THRU 1000-INITIALIZE-EXIT.
+014400     SORT SORT-WORK-FILE
+014500         ON ASCENDING KEY AGE-SERVICING-OFFICER
+014600                          AGE-LOAN-NUMBER
+014700         INPUT PROCEDURE 2000-SELECT-DELINQUENT-LOANS
+014800             THRU 2000-SELECT-DELINQUENT-LOANS-EXIT
+014900         OUTPUT PROCEDURE 3000-PRODUCE-REPORT
+015000             THRU 3000-PRODUCE-REPORT-EXIT.
+015100     PERFORM 9999-TERMINATE
+015200         THRU 9999-TERMINATE-EXIT.
+015300     GOBACK.
+015400*
+015500 1000-INITIALIZE.
+015600     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-CCYYMMDD.
+015700     COMPUTE WS-TODAY-JULIAN =
+015800         FUNCTION INTEGER-OF-DATE (WS-TODAY-CCYYMMDD).
+015900     DISPLAY 'COBAGE1 - DAILY DELINQUENCY AND AGING REPORT'.
+016000 1000-INITIALIZE-EXIT.
+016100     EXIT.
+016200*
+016300******************************************************************
+016400* 2000-SELECT-DELINQUENT-LOANS IS THE SORT INPUT PROCEDURE.  IT
+016500* READS THE ENTIRE LOAN MASTER AND RELEASES ONLY THOSE LOANS
+016600* WHOSE NEXT-DUE-DATE IS BEHIND TODAY TO THE SORT.
+016700******************************************************************
+016800 2000-SELECT-DELINQUENT-LOANS.
+016900     OPEN INPUT LOAN-MASTER-FILE.
+017000     IF NOT WS-LOANMSTR-FILE-OK
+017100         DISPLAY 'COBAGE1 - LOAN MASTER OPEN FAILED, STATUS='
+017200             WS-LOANMSTR-FILE-STATUS
+017300         MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+017400     END-IF.
+017500     PERFORM 2100-READ-LOAN-MASTER
+017600         THRU 2100-READ-LOAN-MASTER-EXIT.
+017700     PERFORM UNTIL WS-LOANMSTR-EOF
+017800         PERFORM 2200-EVALUATE-ONE-LOAN
+017900             THRU 2200-EVALUATE-ONE-LOAN-EXIT
+018000         PERFORM 2100-READ-LOAN-MASTER
+018100             THRU 2100-READ-LOAN-MASTER-EXIT
+018200     END-PERFORM.
+018300     CLOSE LOAN-MASTER-FILE.
+018400 2000-SELECT-DELINQUENT-LOANS-EXIT.
+018500     EXIT.
+018600*
+018700 2100-READ-LOAN-MASTER.
+018800     READ LOAN-MASTER-FILE NEXT RECORD
+018900         AT END
+019000             MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+019100     END-READ.
+019200 2100-READ-LOAN-MASTER-EXIT.
+019300     EXIT.
+019400*
+019500 2200-EVALUATE-ONE-LOAN.
+019600     IF LM-NEXT-DUE-DATE < WS-TODAY-CCYYMMDD
+019700         AND LM-NEXT-DUE-DATE > ZERO
+019800         COMPUTE WS-DUE-DATE-JULIAN =
+019900             FUNCTION INTEGER-OF-DATE (LM-NEXT-DUE-DATE)
+020000         COMPUTE WS-DAYS-PAST-DUE =
+020100             WS-TODAY-JULIAN - WS-DUE-DATE-JULIAN
+021100         IF WS-DAYS-PAST-DUE >= 30
+021200             MOVE LM-SERVICING-OFFICER TO AGE-SERVICING-OFFICER
+021300             MOVE LM-LOAN-NUMBER       TO AGE-LOAN-NUMBER
+021400             MOVE LM-BORROWER-NAME     TO AGE-BORROWER-NAME
+021500             MOVE LM-CURRENT-BALANCE   TO AGE-CURRENT-BALANCE
+021600             MOVE LM-NEXT-DUE-DATE     TO AGE-NEXT-DUE-DATE
+021700             MOVE WS-DAYS-PAST-DUE     TO AGE-DAYS-PAST-DUE
+021800             PERFORM 2300-SET-AGING-BUCKET
+021900                 THRU 2300-SET-AGING-BUCKET-EXIT
+022000             RELEASE AGING-SORT-RECORD
+022100         END-IF
+022200     END-IF.
+022300 2200-EVALUATE-ONE-LOAN-EXIT.
+022400     EXIT.
+022500*
+022600 2300-SET-AGING-BUCKET.
+022700     EVALUATE TRUE
+022800         WHEN WS-DAYS-PAST-DUE >= 120
+022900             SET AGE-BUCKET-120-PLUS TO TRUE
+023000         WHEN WS-DAYS-PAST-DUE >= 90
+023100             SET AGE-BUCKET-90 TO TRUE
+023200         WHEN WS-DAYS-PAST-DUE >= 60
+023300             SET AGE-BUCKET-60 TO TRUE
+023400         WHEN OTHER
+023500             SET AGE-BUCKET-30 TO TRUE
+023600     END-EVALUATE.
+023700 2300-SET-AGING-BUCKET-EXIT.
+023800     EXIT.
+023900*
+024000******************************************************************
+024100* 3000-PRODUCE-REPORT IS THE SORT OUTPUT PROCEDURE.  RECORDS
+024200* ARRIVE IN SERVICING-OFFICER SEQUENCE; A CONTROL BREAK ON
+024300* OFFICER PRINTS SUBTOTALS BEFORE MOVING TO THE NEXT OFFICER.
+024400******************************************************************
+024500 3000-PRODUCE-REPORT.
+024600     OPEN OUTPUT AGING-REPORT-FILE.
+024650     MOVE ZERO TO WS-LINE-COUNT.
+024700     PERFORM 3900-WRITE-REPORT-HEADINGS
+024800         THRU 3900-WRITE-REPORT-HEADINGS-EXIT.
+024900     PERFORM 3100-RETURN-SORTED-RECORD
+025000         THRU 3100-RETURN-SORTED-RECORD-EXIT.
+025100     PERFORM UNTIL WS-SORT-EOF
+025200         PERFORM 3200-PROCESS-SORTED-RECORD
+025300             THRU 3200-PROCESS-SORTED-RECORD-EXIT
+025400         PERFORM 3100-RETURN-SORTED-RECORD
+025500             THRU 3100-RETURN-SORTED-RECORD-EXIT
+025600     END-PERFORM.
+025700     IF WS-NOT-FIRST-OFFICER
+025800         PERFORM 3500-WRITE-OFFICER-TOTALS
+025900             THRU 3500-WRITE-OFFICER-TOTALS-EXIT
+026000     END-IF.
+026100     PERFORM 3600-WRITE-GRAND-TOTALS
+026200         THRU 3600-WRITE-GRAND-TOTALS-EXIT.
+026300     CLOSE AGING-REPORT-FILE.
+026400 3000-PRODUCE-REPORT-EXIT.
+026500     EXIT.
+026600*
+026700 3100-RETURN-SORTED-RECORD.
+026800     RETURN SORT-WORK-FILE
+026900         AT END
+027000             MOVE '10' TO WS-SORT-FILE-STATUS
+027100     END-RETURN.
+027200 3100-RETURN-SORTED-RECORD-EXIT.
+027300     EXIT.
+027400*
+027500 3200-PROCESS-SORTED-RECORD.
+027600     IF WS-FIRST-OFFICER
+027700         MOVE AGE-SERVICING-OFFICER TO WS-PREV-OFFICER
+027800         SET WS-NOT-FIRST-OFFICER TO TRUE
+027900     END-IF.
+028000     IF AGE-SERVICING-OFFICER NOT = WS-PREV-OFFICER
+028100         PERFORM 3500-WRITE-OFFICER-TOTALS
+028200             THRU 3500-WRITE-OFFICER-TOTALS-EXIT
+028300         MOVE AGE-SERVICING-OFFICER TO WS-PREV-OFFICER
+028400     END-IF.
+028500     PERFORM 3300-WRITE-DETAIL-LINE
+028600         THRU 3300-WRITE-DETAIL-LINE-EXIT.
+028700     PERFORM 3400-ACCUMULATE-TOTALS
+028800         THRU 3400-ACCUMULATE-TOTALS-EXIT.
+028900 3200-PROCESS-SORTED-RECORD-EXIT.
+029000     EXIT.
+029100*
+029200 3300-WRITE-DETAIL-LINE.
+029300     MOVE SPACES              TO WS-DETAIL-LINE.
+029400     MOVE AGE-SERVICING-OFFICER TO DTL-OFFICER.
+029500     MOVE AGE-LOAN-NUMBER       TO DTL-LOAN-NUMBER.
+029600     MOVE AGE-BORROWER-NAME     TO DTL-BORROWER-NAME.
+029700     MOVE AGE-DAYS-PAST-DUE     TO DTL-DAYS-PAST-DUE.
+029800     MOVE AGE-CURRENT-BALANCE   TO DTL-CURRENT-BALANCE.
+029900     EVALUATE TRUE
+030000         WHEN AGE-BUCKET-30
+030100             MOVE '30-DAY'  TO DTL-BUCKET-LABEL
+030200         WHEN AGE-BUCKET-60
+030300             MOVE '60-DAY'  TO DTL-BUCKET-LABEL
+030400         WHEN AGE-BUCKET-90
+030500             MOVE '90-DAY'  TO DTL-BUCKET-LABEL
+030600         WHEN AGE-BUCKET-120-PLUS
+030700             MOVE '120+DAY' TO DTL-BUCKET-LABEL
+030800     END-EVALUATE.
+030900     WRITE AGING-REPORT-LINE FROM WS-DETAIL-LINE.
+030950     ADD 1 TO WS-LINE-COUNT.
+030960     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+030970         PERFORM 3900-WRITE-REPORT-HEADINGS
+030980             THRU 3900-WRITE-REPORT-HEADINGS-EXIT
+030990     END-IF.
+031000 3300-WRITE-DETAIL-LINE-EXIT.
+031100     EXIT.
+031200*
+031300 3400-ACCUMULATE-TOTALS.
+031400     ADD 1 TO WS-OFF-LOAN-COUNT WS-GRD-LOAN-COUNT.
+031500     EVALUATE TRUE
+031600         WHEN AGE-BUCKET-30
+031700             ADD AGE-CURRENT-BALANCE TO WS-OFF-30-TOTAL
+031800                                        WS-GRD-30-TOTAL
+031900         WHEN AGE-BUCKET-60
+032000             ADD AGE-CURRENT-BALANCE TO WS-OFF-60-TOTAL
+032100                                        WS-GRD-60-TOTAL
+032200         WHEN AGE-BUCKET-90
+032300             ADD AGE-CURRENT-BALANCE TO WS-OFF-90-TOTAL
+032400                                        WS-GRD-90-TOTAL
+032500         WHEN AGE-BUCKET-120-PLUS
+032600             ADD AGE-CURRENT-BALANCE TO WS-OFF-120-TOTAL
+032700                                        WS-GRD-120-TOTAL
+032800     END-EVALUATE.
+032900 3400-ACCUMULATE-TOTALS-EXIT.
+033000     EXIT.
+033100*
+033200 3500-WRITE-OFFICER-TOTALS.
+033300     MOVE SPACES             TO WS-OFFICER-TOTAL-LINE.
+033400     MOVE WS-OFF-LOAN-COUNT  TO OTL-LOAN-COUNT.
+033500     MOVE WS-OFF-30-TOTAL    TO OTL-30-TOTAL.
+033600     MOVE WS-OFF-60-TOTAL    TO OTL-60-TOTAL.
+033700     WRITE AGING-REPORT-LINE FROM WS-OFFICER-TOTAL-LINE.
+033800     MOVE SPACES             TO WS-OFFICER-TOTAL-LINE-2.
+033900     MOVE WS-OFF-90-TOTAL    TO OTL2-90-TOTAL.
+034000     MOVE WS-OFF-120-TOTAL   TO OTL2-120-TOTAL.
+034100     WRITE AGING-REPORT-LINE FROM WS-OFFICER-TOTAL-LINE-2.
+034200     MOVE ZERO TO WS-OFF-LOAN-COUNT WS-OFF-30-TOTAL
+034300                  WS-OFF-60-TOTAL WS-OFF-90-TOTAL
+034400                  WS-OFF-120-TOTAL.
+034500 3500-WRITE-OFFICER-TOTALS-EXIT.
+034600     EXIT.
+034700*
+034800 3600-WRITE-GRAND-TOTALS.
+034900     MOVE SPACES             TO WS-GRAND-TOTAL-LINE.
+035000     MOVE WS-GRD-LOAN-COUNT  TO GTL-LOAN-COUNT.
+035100     WRITE AGING-REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
+035200     MOVE SPACES             TO WS-GRAND-TOTAL-LINE-2.
+035300     MOVE WS-GRD-30-TOTAL    TO GTL-30-TOTAL.
+035400     MOVE WS-GRD-60-TOTAL    TO GTL-60-TOTAL.
+035500     MOVE WS-GRD-90-TOTAL    TO GTL-90-TOTAL.
+035600     MOVE WS-GRD-120-TOTAL   TO GTL-120-TOTAL.
+035700     WRITE AGING-REPORT-LINE FROM WS-GRAND-TOTAL-LINE-2.
+035800 3600-WRITE-GRAND-TOTALS-EXIT.
+035900     EXIT.
+036000*
+036100 3900-WRITE-REPORT-HEADINGS.
+036150     WRITE AGING-REPORT-LINE FROM WS-HEADING-LINE-1
+036160         AFTER ADVANCING PAGE.
+036200     WRITE AGING-REPORT-LINE FROM WS-HEADING-LINE-2
+036250         AFTER ADVANCING 1 LINE.
+036300     MOVE ZERO TO WS-LINE-COUNT.
+036400 3900-WRITE-REPORT-HEADINGS-EXIT.
+036500     EXIT.
+036600*
+036700 9999-TERMINATE.
+036800     DISPLAY 'COBAGE1 - AGING REPORT COMPLETE - '
+036900         WS-GRD-LOAN-COUNT ' DELINQUENT LOANS REPORTED'.
+037000 9999-TERMINATE-EXIT.
+037100     EXIT.
