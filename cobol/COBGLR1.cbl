@@ -0,0 +1,258 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBGLR1.
+000300 AUTHOR.        R J TATE.
+000400 INSTALLATION.  MORTGAGE SERVICING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    GENERAL LEDGER SUSPENSE RECONCILIATION.  TOTALS THE LOAN    *
+001000*    MASTER'S CURRENT BALANCE AND ESCROW BALANCE BY BRANCH AND   *
+001100*    PRODUCT CODE AND COMPARES EACH BRANCH/PRODUCT'S TOTALS TO   *
+001150*    THE GENERAL LEDGER'S OWN CONTROL TOTALS ON DB2.  A          *
+001200*    BRANCH/PRODUCT OUT OF TOLERANCE IS LOGGED AND CONTRIBUTES   *
+001300*    TO THE JOB'S FINAL RETURN CODE SO THE SCHEDULER CAN HOLD    *
+001400*    THE SUSPENSE POSTING STEP THAT FOLLOWS THIS RECONCILIATION  *
+001500*    IN THE NIGHTLY CHAIN.                                       *
+001600*                                                                *
+001700******************************************************************
+001800*    MODIFICATION HISTORY
+001900*    ---------------------------------------------------------
+002000*    2026-08-09  RJT  INITIAL VERSION.
+002050*    2026-08-09  RJT  RECONCILE BY BRANCH AND PRODUCT CODE, NOT
+002060*                     BRANCH ALONE, TO MATCH LOANMSTR.CPY'S
+002070*                     LM-PRODUCT-CODE FIELD.
+002080*    2026-08-09  RJT  GUARD THE LOAN MASTER OPEN LIKE THE OTHER
+002085*                     BATCH STEPS DO - A FAILED OPEN NOW FAILS
+002087*                     THE STEP WITH A NON-ZERO RETURN CODE
+002089*                     INSTEAD OF READING AN UNOPENED FILE.
+002091*    2026-08-09  RJT  2100-FIND-BRANCH-ENTRY NO LONGER ADDS A
+002093*                     NEW TABLE ENTRY PAST BR-ENTRY OCCURS 100
+002095*                     TIMES - A JOB WITH MORE THAN 100 DISTINCT
+002097*                     BRANCH/PRODUCT COMBINATIONS NOW ABENDS
+002099*                    CLEANLY INSTEAD OF WRITING PAST THE TABLE.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS LM-LOAN-NUMBER
+002900         FILE STATUS IS WS-LOANMSTR-FILE-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  LOAN-MASTER-FILE
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY LOANMSTR.
+003500*
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-LOANMSTR-FILE-STATUS     PIC X(02) VALUE '00'.
+003750     88  WS-LOANMSTR-FILE-OK         VALUE '00' '02' '97'.
+003800     88  WS-LOANMSTR-EOF             VALUE '10'.
+003810 77  WS-LOANMSTR-OPEN-SWITCH     PIC X(01) VALUE 'Y'.
+003820     88  WS-LOANMSTR-OPEN-OK         VALUE 'Y'.
+003830     88  WS-LOANMSTR-OPEN-FAILED     VALUE 'N'.
+003900 77  WS-LOAN-COUNT               PIC 9(07) COMP VALUE ZERO.
+004000 77  WS-RECON-TOLERANCE          PIC S9(05)V99 COMP-3
+004050     VALUE 100.00.
+004100 77  WS-BALANCE-VARIANCE         PIC S9(11)V99 COMP-3 VALUE ZERO.
+004200 77  WS-ESCROW-VARIANCE          PIC S9(11)V99 COMP-3 VALUE ZERO.
+004300 77  WS-HIGHEST-RETURN-CODE      PIC 9(02) COMP VALUE ZERO.
+004400 77  WS-ABEND-SWITCH             PIC X(01) VALUE 'N'.
+004500     88  WS-ABEND-REQUIRED           VALUE 'Y'.
+004600     88  WS-ABEND-NOT-REQUIRED       VALUE 'N'.
+004650 77  WS-BR-TABLE-SWITCH          PIC X(01) VALUE 'N'.
+004660     88  WS-BR-TABLE-FULL            VALUE 'Y'.
+004670     88  WS-BR-TABLE-NOT-FULL        VALUE 'N'.
+004700*
+004800*    ------------------------------------------------------------
+004900*    BRANCH/PRODUCT BALANCE TOTAL TABLE - ONE ENTRY PER DISTINCT
+004950*    BRANCH/PRODUCT CODE COMBINATION FOUND ON THE LOAN MASTER
+004960*    DURING THE ACCUMULATION PASS.
+005100*    ------------------------------------------------------------
+005200 01  BR-TOTAL-TABLE.
+005300     05  BR-ENTRY-COUNT          PIC 9(03) COMP VALUE ZERO.
+005400     05  BR-ENTRY OCCURS 100 TIMES INDEXED BY BR-IDX.
+005450         10  BR-BRANCH-CODE          PIC X(04).
+005470         10  BR-PRODUCT-CODE         PIC X(04).
+005600         10  BR-LOAN-BALANCE-TOTAL   PIC S9(11)V99 COMP-3.
+005700         10  BR-ESCROW-BALANCE-TOTAL PIC S9(11)V99 COMP-3.
+005800         10  BR-LOAN-COUNT           PIC 9(05) COMP.
+005900*
+006000     COPY GLCTLREC.
+006100*
+006200     EXEC SQL
+006300          INCLUDE SQLCA
+006400     END-EXEC.
+006500*
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE
+006900         THRU 1000-INITIALIZE-EXIT.
+007000     PERFORM UNTIL WS-LOANMSTR-EOF
+007100         PERFORM 2000-ACCUMULATE-ONE-LOAN
+007200             THRU 2000-ACCUMULATE-ONE-LOAN-EXIT
+007300         PERFORM 2900-READ-LOAN-MASTER
+007400             THRU 2900-READ-LOAN-MASTER-EXIT
+007500     END-PERFORM.
+007600     CLOSE LOAN-MASTER-FILE.
+007700     PERFORM 3000-RECONCILE-ONE-BRANCH
+007800         THRU 3000-RECONCILE-ONE-BRANCH-EXIT
+007900         VARYING BR-IDX FROM 1 BY 1
+008000         UNTIL BR-IDX > BR-ENTRY-COUNT.
+008100     PERFORM 9999-TERMINATE
+008200         THRU 9999-TERMINATE-EXIT.
+008300     GOBACK.
+008400*
+008500 1000-INITIALIZE.
+008600     DISPLAY 'COBGLR1 - GL SUSPENSE RECONCILIATION STARTING'.
+008700     OPEN INPUT LOAN-MASTER-FILE.
+008710     IF NOT WS-LOANMSTR-FILE-OK
+008720         DISPLAY 'COBGLR1 - LOAN MASTER OPEN FAILED, STATUS='
+008730             WS-LOANMSTR-FILE-STATUS
+008740         MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+008745         SET WS-LOANMSTR-OPEN-FAILED TO TRUE
+008750         SET WS-ABEND-REQUIRED TO TRUE
+008760         IF 16 > WS-HIGHEST-RETURN-CODE
+008770             MOVE 16 TO WS-HIGHEST-RETURN-CODE
+008780         END-IF
+008790     END-IF.
+008800     IF WS-LOANMSTR-FILE-OK
+008900         PERFORM 2900-READ-LOAN-MASTER
+008950             THRU 2900-READ-LOAN-MASTER-EXIT
+008960     END-IF.
+009000 1000-INITIALIZE-EXIT.
+009100     EXIT.
+009200*
+009300 2900-READ-LOAN-MASTER.
+009400     READ LOAN-MASTER-FILE NEXT RECORD
+009500         AT END
+009600             MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+009700     END-READ.
+009800 2900-READ-LOAN-MASTER-EXIT.
+009900     EXIT.
+010000*
+010100******************************************************************
+010200* 2000-ACCUMULATE-ONE-LOAN FINDS (OR ADDS) THE LOAN'S BRANCH AND
+010300* PRODUCT IN THE TOTAL TABLE AND ADDS THE LOAN'S CURRENT AND
+010400* ESCROW BALANCE INTO THAT BRANCH/PRODUCT'S RUNNING TOTALS.
+010500******************************************************************
+010600 2000-ACCUMULATE-ONE-LOAN.
+010700     PERFORM 2100-FIND-BRANCH-ENTRY
+010800         THRU 2100-FIND-BRANCH-ENTRY-EXIT.
+010850     IF WS-BR-TABLE-NOT-FULL
+010900         ADD LM-CURRENT-BALANCE TO BR-LOAN-BALANCE-TOTAL (BR-IDX)
+011000         ADD LM-ESCROW-BALANCE TO BR-ESCROW-BALANCE-TOTAL (BR-IDX)
+011100         ADD 1 TO BR-LOAN-COUNT (BR-IDX)
+011200         ADD 1 TO WS-LOAN-COUNT
+011250     END-IF.
+011300 2000-ACCUMULATE-ONE-LOAN-EXIT.
+011400     EXIT.
+011500*
+011600******************************************************************
+011700* 2100-FIND-BRANCH-ENTRY SEARCHES THE TABLE FOR THE LOAN'S
+011800* BRANCH/PRODUCT CODE COMBINATION.  IF NOT FOUND, A NEW ENTRY IS
+011900* ADDED AND BR-IDX IS LEFT POINTING AT IT.
+012000******************************************************************
+012100 2100-FIND-BRANCH-ENTRY.
+012200     SET BR-IDX TO 1.
+012300     SEARCH BR-ENTRY
+012400         AT END
+012410             IF BR-ENTRY-COUNT NOT < 100
+012420                 DISPLAY 'COBGLR1 - BRANCH/PRODUCT TABLE FULL, '
+012430                     'LOAN BRANCH=' LM-BRANCH-CODE
+012440                     ' PRODUCT=' LM-PRODUCT-CODE
+012445                     ' NOT ACCUMULATED'
+012450                 SET WS-BR-TABLE-FULL TO TRUE
+012460                 SET WS-ABEND-REQUIRED TO TRUE
+012470                 IF 16 > WS-HIGHEST-RETURN-CODE
+012480                     MOVE 16 TO WS-HIGHEST-RETURN-CODE
+012490                 END-IF
+012495                 GO TO 2100-FIND-BRANCH-ENTRY-EXIT
+012496             END-IF
+012500             ADD 1 TO BR-ENTRY-COUNT
+012600             SET BR-IDX TO BR-ENTRY-COUNT
+012700             MOVE LM-BRANCH-CODE TO BR-BRANCH-CODE (BR-IDX)
+012750             MOVE LM-PRODUCT-CODE TO BR-PRODUCT-CODE (BR-IDX)
+012800             MOVE ZERO TO BR-LOAN-BALANCE-TOTAL (BR-IDX)
+012900             MOVE ZERO TO BR-ESCROW-BALANCE-TOTAL (BR-IDX)
+013000             MOVE ZERO TO BR-LOAN-COUNT (BR-IDX)
+013100         WHEN BR-BRANCH-CODE (BR-IDX) = LM-BRANCH-CODE
+013150             AND BR-PRODUCT-CODE (BR-IDX) = LM-PRODUCT-CODE
+013200             CONTINUE
+013300     END-SEARCH.
+013400 2100-FIND-BRANCH-ENTRY-EXIT.
+013500     EXIT.
+013600*
+013700******************************************************************
+013800* 3000-RECONCILE-ONE-BRANCH FETCHES THE GENERAL LEDGER'S CONTROL
+013900* TOTALS FOR THIS BRANCH/PRODUCT AND COMPARES THEM TO THE LOAN
+014000* MASTER'S OWN TOTALS.  A VARIANCE BEYOND TOLERANCE FLAGS THE
+014100* BRANCH/PRODUCT AND RAISES THE JOB'S FINAL RETURN CODE.
+014200******************************************************************
+014300 3000-RECONCILE-ONE-BRANCH.
+014400     MOVE BR-BRANCH-CODE (BR-IDX) TO GL-BRANCH-CODE.
+014450     MOVE BR-PRODUCT-CODE (BR-IDX) TO GL-PRODUCT-CODE.
+014500     EXEC SQL
+014600          SELECT LOAN_BALANCE_TOTAL, ESCROW_BALANCE_TOTAL
+014700               INTO :GL-LOAN-BALANCE-TOTAL,
+014800                    :GL-ESCROW-BALANCE-TOTAL
+014900               FROM MTG.GL_CONTROL
+015000               WHERE BRANCH_CODE = :GL-BRANCH-CODE
+015050                 AND PRODUCT_CODE = :GL-PRODUCT-CODE
+015100     END-EXEC.
+015200     IF SQLCODE NOT = ZERO
+015300         DISPLAY 'COBGLR1 - GL CONTROL ROW NOT FOUND FOR BRANCH '
+015400             BR-BRANCH-CODE (BR-IDX) ' PRODUCT '
+015450             BR-PRODUCT-CODE (BR-IDX) ' SQLCODE=' SQLCODE
+015500         SET WS-ABEND-REQUIRED TO TRUE
+015600         IF 16 > WS-HIGHEST-RETURN-CODE
+015700             MOVE 16 TO WS-HIGHEST-RETURN-CODE
+015800         END-IF
+015900     ELSE
+016000         COMPUTE WS-BALANCE-VARIANCE =
+016100             BR-LOAN-BALANCE-TOTAL (BR-IDX)
+016150                 - GL-LOAN-BALANCE-TOTAL
+016200         COMPUTE WS-ESCROW-VARIANCE =
+016300             BR-ESCROW-BALANCE-TOTAL (BR-IDX)
+016400                 - GL-ESCROW-BALANCE-TOTAL
+016500         DISPLAY 'COBGLR1 - BRANCH ' BR-BRANCH-CODE (BR-IDX)
+016550             ' PRODUCT ' BR-PRODUCT-CODE (BR-IDX)
+016600             ' LOANS=' BR-LOAN-COUNT (BR-IDX)
+016700             ' BAL VAR=' WS-BALANCE-VARIANCE
+016800             ' ESC VAR=' WS-ESCROW-VARIANCE
+016900         IF FUNCTION ABS(WS-BALANCE-VARIANCE) > WS-RECON-TOLERANCE
+017000                 OR FUNCTION ABS(WS-ESCROW-VARIANCE)
+017100                     > WS-RECON-TOLERANCE
+017200             DISPLAY 'COBGLR1 - BRANCH ' BR-BRANCH-CODE (BR-IDX)
+017250                 ' PRODUCT ' BR-PRODUCT-CODE (BR-IDX)
+017300                 ' OUT OF BALANCE WITH GENERAL LEDGER'
+017400             SET WS-ABEND-REQUIRED TO TRUE
+017500             IF 12 > WS-HIGHEST-RETURN-CODE
+017600                 MOVE 12 TO WS-HIGHEST-RETURN-CODE
+017700             END-IF
+017800         END-IF
+017900     END-IF.
+018000 3000-RECONCILE-ONE-BRANCH-EXIT.
+018100     EXIT.
+018200*
+018300 9999-TERMINATE.
+018400     DISPLAY 'COBGLR1 - LOANS PROCESSED : ' WS-LOAN-COUNT.
+018500     DISPLAY 'COBGLR1 - BRANCH/PRODUCT ENTRIES CHECKED: '
+018550         BR-ENTRY-COUNT.
+018600     IF WS-ABEND-REQUIRED
+018650         IF WS-LOANMSTR-OPEN-FAILED
+018660             DISPLAY 'COBGLR1 - LOAN MASTER OPEN FAILED - '
+018670                 'RECONCILIATION DID NOT RUN'
+018680         ELSE
+018690             DISPLAY 'COBGLR1 - ONE OR MORE BRANCHES OUT OF '
+018700                 'BALANCE - SUSPENSE POSTING STEP SHOULD BE HELD'
+018710         END-IF
+018900         MOVE WS-HIGHEST-RETURN-CODE TO RETURN-CODE
+019000     ELSE
+019100         DISPLAY 'COBGLR1 - ALL BRANCHES IN BALANCE'
+019200         MOVE ZERO TO RETURN-CODE
+019300     END-IF.
+019400 9999-TERMINATE-EXIT.
+019500     EXIT.
