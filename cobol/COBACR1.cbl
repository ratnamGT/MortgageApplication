@@ -0,0 +1,333 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBACR1.
+000300 AUTHOR.        R J TATE.
+000400 INSTALLATION.  MORTGAGE SERVICING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    MONTHLY INTEREST ACCRUAL AND PAYMENT-DUE PROCESSING.        *
+001000*    FOR EACH LOAN DUE THIS CYCLE, RECALCULATES ACCRUED          *
+001100*    INTEREST FROM THE NOTE RATE AND CURRENT BALANCE, SPLITS     *
+001200*    THE SCHEDULED PAYMENT BETWEEN PRINCIPAL, INTEREST AND       *
+001300*    ESCROW, POSTS THE RESULT TO THE LOAN MASTER, ADVANCES THE   *
+001400*    NEXT-DUE-DATE ONE MONTH, AND WRITES A PAYMENT-HISTORY       *
+001500*    RECORD FOR THE CYCLE.  CHECKPOINTS PERIODICALLY SO A        *
+001600*    MID-RUN ABEND CAN BE RESTARTED WITHOUT REPROCESSING THE     *
+001700*    WHOLE LOAN MASTER.                                          *
+001800*                                                                *
+001900******************************************************************
+002000*    MODIFICATION HISTORY
+002100*    ---------------------------------------------------------
+002200*    2026-08-09  RJT  INITIAL VERSION.
+002250*    2026-08-09  RJT  ADDED AUDIT TRAIL LOGGING OF THE BALANCE,
+002260*                     ESCROW BALANCE, AND NEXT-DUE-DATE CHANGES.
+002270*    2026-08-09  RJT  A FAILED LOAN MASTER OPEN NOW FAILS THE
+002280*                     CHECKPOINT AND SETS A NON-ZERO RETURN
+002290*                     CODE INSTEAD OF LOOKING LIKE A CLEAN,
+002295*                     FULLY-PROCESSED RUN.
+002296*    2026-08-09  RJT  A COMPLETED PRIOR RUN'S CHECKPOINT NO
+002297*                     LONGER CAUSES THIS RUN TO SKIP LOANS FROM
+002298*                     THE START OF THE FILE - THE LAST LOAN
+002299*                     NUMBER IS ONLY HONORED WHEN THE PRIOR RUN
+002299*                     DID NOT COMPLETE CLEANLY.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS LM-LOAN-NUMBER
+003100         FILE STATUS IS WS-LOANMSTR-FILE-STATUS.
+003200     SELECT RESTART-FILE ASSIGN TO RESTFILE
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS CKPT-STEP-NAME
+003600         FILE STATUS IS WS-RESTART-FILE-STATUS.
+003700     SELECT PAYMENT-HISTORY-FILE ASSIGN TO PMTHIST
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-PMTHIST-FILE-STATUS.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  LOAN-MASTER-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY LOANMSTR.
+004500*
+004600 FD  RESTART-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY CHKPTREC.
+004900*
+005000 FD  PAYMENT-HISTORY-FILE
+005100     LABEL RECORDS ARE STANDARD.
+005200     COPY PMTHIST.
+005300*
+005400 WORKING-STORAGE SECTION.
+005500 77  WS-LOANMSTR-FILE-STATUS     PIC X(02) VALUE '00'.
+005600     88  WS-LOANMSTR-FILE-OK         VALUE '00' '02' '97'.
+005700     88  WS-LOANMSTR-EOF             VALUE '10'.
+005800 77  WS-RESTART-FILE-STATUS      PIC X(02) VALUE '00'.
+005900 77  WS-PMTHIST-FILE-STATUS      PIC X(02) VALUE '00'.
+006000 77  WS-JOB-NAME                 PIC X(08) VALUE 'ACCRUAL'.
+006100 77  WS-TODAY-CCYYMMDD           PIC 9(08) VALUE ZERO.
+006200 77  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+006300 77  WS-RECS-SINCE-CHECKPOINT    PIC 9(05) COMP VALUE ZERO.
+006400 77  WS-MONTHLY-RATE             PIC S9V9(06) COMP-3 VALUE ZERO.
+006500 77  WS-INTEREST-AMOUNT          PIC S9(07)V99 COMP-3 VALUE ZERO.
+006600 77  WS-PRINCIPAL-AMOUNT         PIC S9(07)V99 COMP-3 VALUE ZERO.
+006700 77  WS-ESCROW-AMOUNT            PIC S9(07)V99 COMP-3 VALUE ZERO.
+006800 77  WS-TOTAL-PAYMENT-AMOUNT     PIC S9(07)V99 COMP-3 VALUE ZERO.
+006900 77  WS-LOAN-COUNT               PIC 9(07) COMP VALUE ZERO.
+007000 77  WS-ACCRUED-COUNT            PIC 9(07) COMP VALUE ZERO.
+007100 01  WS-WORK-DATE                PIC 9(08) VALUE ZERO.
+007150 01  WS-WORK-DATE-FIELDS REDEFINES WS-WORK-DATE.
+007300     05  WS-WORK-YYYY            PIC 9(04).
+007400     05  WS-WORK-MM              PIC 9(02).
+007500     05  WS-WORK-DD              PIC 9(02).
+007510 77  WS-OLD-CURRENT-BALANCE      PIC S9(09)V99 COMP-3 VALUE ZERO.
+007520 77  WS-OLD-ESCROW-BALANCE       PIC S9(07)V99 COMP-3 VALUE ZERO.
+007530 77  WS-OLD-NEXT-DUE-DATE        PIC 9(08) VALUE ZERO.
+007540 77  WS-USER-ID                  PIC X(08) VALUE 'BATCH'.
+007550 77  WS-AUDIT-AMT-DISPLAY        PIC -(8)9.99.
+007560 77  WS-AUDIT-DATE-DISPLAY       PIC 9(08).
+007561 77  WS-HIGHEST-RETURN-CODE      PIC 9(02) COMP VALUE ZERO.
+007562 77  WS-ABEND-SWITCH             PIC X(01) VALUE 'N'.
+007563     88  WS-ABEND-REQUIRED           VALUE 'Y'.
+007564     88  WS-ABEND-NOT-REQUIRED       VALUE 'N'.
+007570     COPY AUDITREC.
+007580     EXEC SQL
+007590          INCLUDE SQLCA
+007595     END-EXEC.
+007600*
+007700 PROCEDURE DIVISION.
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE
+008000         THRU 1000-INITIALIZE-EXIT.
+008100     PERFORM UNTIL WS-LOANMSTR-EOF
+008200         PERFORM 2000-PROCESS-ONE-LOAN
+008300             THRU 2000-PROCESS-ONE-LOAN-EXIT
+008400         PERFORM 2100-READ-LOAN-MASTER
+008500             THRU 2100-READ-LOAN-MASTER-EXIT
+008600     END-PERFORM.
+008700     PERFORM 4000-WRITE-FINAL-CHECKPOINT
+008800         THRU 4000-WRITE-FINAL-CHECKPOINT-EXIT.
+008900     PERFORM 9999-TERMINATE
+009000         THRU 9999-TERMINATE-EXIT.
+009100     GOBACK.
+009200*
+009300******************************************************************
+009400* 1000-INITIALIZE OPENS THE LOAN MASTER FOR UPDATE, OPENS THE
+009500* PAYMENT HISTORY FILE FOR THIS CYCLE'S ENTRIES, AND HONORS ANY
+009600* EXISTING CHECKPOINT FOR THIS STEP.
+009700******************************************************************
+009800 1000-INITIALIZE.
+009900     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-CCYYMMDD.
+010000     OPEN I-O LOAN-MASTER-FILE.
+010100     IF NOT WS-LOANMSTR-FILE-OK
+010200         DISPLAY 'COBACR1 - LOAN MASTER OPEN FAILED, STATUS='
+010300             WS-LOANMSTR-FILE-STATUS
+010400         MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+010410         SET WS-ABEND-REQUIRED TO TRUE
+010420         IF 16 > WS-HIGHEST-RETURN-CODE
+010430             MOVE 16 TO WS-HIGHEST-RETURN-CODE
+010440         END-IF
+010500     END-IF.
+010600     OPEN EXTEND PAYMENT-HISTORY-FILE.
+010700     IF WS-PMTHIST-FILE-STATUS = '35'
+010800         OPEN OUTPUT PAYMENT-HISTORY-FILE
+010900     END-IF.
+011000     MOVE WS-JOB-NAME TO CKPT-JOB-NAME.
+011100     MOVE 'COBACR1' TO CKPT-STEP-NAME.
+011200     PERFORM 8000-CHECK-FOR-RESTART
+011300         THRU 8000-CHECK-FOR-RESTART-EXIT.
+011400     IF CKPT-LAST-LOAN-NUMBER > ZERO
+011450         AND NOT CKPT-STEP-COMPLETE
+011500         MOVE CKPT-LAST-LOAN-NUMBER TO LM-LOAN-NUMBER
+011600         START LOAN-MASTER-FILE KEY IS GREATER THAN LM-LOAN-NUMBER
+011700             INVALID KEY
+011800                 MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+011900         END-START
+012000         DISPLAY 'COBACR1 - RESTARTING AFTER LOAN '
+012100             CKPT-LAST-LOAN-NUMBER
+012200     END-IF.
+012300     IF WS-LOANMSTR-FILE-OK
+012400         PERFORM 2100-READ-LOAN-MASTER
+012500             THRU 2100-READ-LOAN-MASTER-EXIT
+012600     END-IF.
+012700     DISPLAY 'COBACR1 - INTEREST ACCRUAL RUN STARTING'.
+012800 1000-INITIALIZE-EXIT.
+012900     EXIT.
+013000*
+013100 2100-READ-LOAN-MASTER.
+013200     READ LOAN-MASTER-FILE NEXT RECORD
+013300         AT END
+013400             MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+013500     END-READ.
+013600     IF NOT WS-LOANMSTR-EOF
+013700         ADD 1 TO WS-LOAN-COUNT
+013800     END-IF.
+013900 2100-READ-LOAN-MASTER-EXIT.
+014000     EXIT.
+014100*
+014200******************************************************************
+014300* 2000-PROCESS-ONE-LOAN ACCRUES INTEREST ONLY FOR LOANS WHOSE
+014400* NEXT-DUE-DATE HAS ARRIVED; LOANS NOT YET DUE ARE SKIPPED.
+014500******************************************************************
+014600 2000-PROCESS-ONE-LOAN.
+014700     IF LM-NEXT-DUE-DATE > ZERO
+014800             AND LM-NEXT-DUE-DATE <= WS-TODAY-CCYYMMDD
+014900         PERFORM 2200-ACCRUE-INTEREST
+015000             THRU 2200-ACCRUE-INTEREST-EXIT
+015100     END-IF.
+015200     PERFORM 2900-CHECKPOINT-IF-NEEDED
+015300         THRU 2900-CHECKPOINT-IF-NEEDED-EXIT.
+015400 2000-PROCESS-ONE-LOAN-EXIT.
+015500     EXIT.
+015600*
+015700******************************************************************
+015800* 2200-ACCRUE-INTEREST RECALCULATES THE CYCLE'S INTEREST FROM
+015900* THE NOTE RATE AND CURRENT BALANCE, SPLITS THE SCHEDULED
+016000* PAYMENT BETWEEN PRINCIPAL AND INTEREST, POSTS THE ESCROW
+016100* PORTION, UPDATES THE LOAN MASTER, AND ADVANCES THE DUE DATE.
+016200******************************************************************
+016300 2200-ACCRUE-INTEREST.
+016350     MOVE LM-CURRENT-BALANCE TO WS-OLD-CURRENT-BALANCE.
+016360     MOVE LM-ESCROW-BALANCE TO WS-OLD-ESCROW-BALANCE.
+016370     MOVE LM-NEXT-DUE-DATE TO WS-OLD-NEXT-DUE-DATE.
+016400     COMPUTE WS-MONTHLY-RATE ROUNDED = LM-NOTE-RATE / 12.
+016500     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+016600         LM-CURRENT-BALANCE * WS-MONTHLY-RATE.
+016700     COMPUTE WS-PRINCIPAL-AMOUNT =
+016800         LM-MONTHLY-PYMT-AMT - WS-INTEREST-AMOUNT.
+016900     IF WS-PRINCIPAL-AMOUNT > LM-CURRENT-BALANCE
+017000         MOVE LM-CURRENT-BALANCE TO WS-PRINCIPAL-AMOUNT
+017100     END-IF.
+017200     MOVE LM-MONTHLY-ESCROW-PYMT TO WS-ESCROW-AMOUNT.
+017300     COMPUTE WS-TOTAL-PAYMENT-AMOUNT =
+017400         WS-PRINCIPAL-AMOUNT + WS-INTEREST-AMOUNT
+017500         + WS-ESCROW-AMOUNT.
+017600     SUBTRACT WS-PRINCIPAL-AMOUNT FROM LM-CURRENT-BALANCE.
+017700     ADD WS-ESCROW-AMOUNT TO LM-ESCROW-BALANCE.
+017800     MOVE WS-TODAY-CCYYMMDD TO LM-LAST-PAYMENT-DATE.
+017900     PERFORM 2400-ADVANCE-DUE-DATE
+018000         THRU 2400-ADVANCE-DUE-DATE-EXIT.
+018100     REWRITE LOAN-MASTER-RECORD
+018200         INVALID KEY
+018300             DISPLAY 'COBACR1 - REWRITE FAILED FOR LOAN '
+018400                 LM-LOAN-NUMBER ' STATUS=' WS-LOANMSTR-FILE-STATUS
+018500     END-REWRITE.
+018510     PERFORM 2350-LOG-LOAN-MASTER-CHANGES
+018520         THRU 2350-LOG-LOAN-MASTER-CHANGES-EXIT.
+018600     PERFORM 2300-WRITE-PAYMENT-HISTORY
+018700         THRU 2300-WRITE-PAYMENT-HISTORY-EXIT.
+018800     ADD 1 TO WS-ACCRUED-COUNT.
+018900 2200-ACCRUE-INTEREST-EXIT.
+019000     EXIT.
+019100*
+019110******************************************************************
+019120* 2350-LOG-LOAN-MASTER-CHANGES WRITES ONE AUDIT TRAIL ROW FOR
+019130* EACH LOAN MASTER FIELD THIS CYCLE'S ACCRUAL JUST CHANGED.
+019140******************************************************************
+019150 2350-LOG-LOAN-MASTER-CHANGES.
+019160     MOVE LM-LOAN-NUMBER TO AUD-LOAN-NUMBER.
+019170     MOVE WS-JOB-NAME TO AUD-JOB-NAME.
+019180     MOVE WS-USER-ID TO AUD-USER-ID.
+019190     MOVE 'LM-CURRENT-BALANCE' TO AUD-FIELD-NAME.
+019200     MOVE WS-OLD-CURRENT-BALANCE TO WS-AUDIT-AMT-DISPLAY.
+019210     MOVE WS-AUDIT-AMT-DISPLAY TO AUD-OLD-VALUE.
+019220     MOVE LM-CURRENT-BALANCE TO WS-AUDIT-AMT-DISPLAY.
+019230     MOVE WS-AUDIT-AMT-DISPLAY TO AUD-NEW-VALUE.
+019240     PERFORM 7000-LOG-AUDIT-RECORD
+019250         THRU 7000-LOG-AUDIT-RECORD-EXIT.
+019260     MOVE 'LM-ESCROW-BALANCE' TO AUD-FIELD-NAME.
+019270     MOVE WS-OLD-ESCROW-BALANCE TO WS-AUDIT-AMT-DISPLAY.
+019280     MOVE WS-AUDIT-AMT-DISPLAY TO AUD-OLD-VALUE.
+019290     MOVE LM-ESCROW-BALANCE TO WS-AUDIT-AMT-DISPLAY.
+019300     MOVE WS-AUDIT-AMT-DISPLAY TO AUD-NEW-VALUE.
+019310     PERFORM 7000-LOG-AUDIT-RECORD
+019320         THRU 7000-LOG-AUDIT-RECORD-EXIT.
+019330     MOVE 'LM-NEXT-DUE-DATE' TO AUD-FIELD-NAME.
+019340     MOVE WS-OLD-NEXT-DUE-DATE TO WS-AUDIT-DATE-DISPLAY.
+019350     MOVE WS-AUDIT-DATE-DISPLAY TO AUD-OLD-VALUE.
+019360     MOVE LM-NEXT-DUE-DATE TO WS-AUDIT-DATE-DISPLAY.
+019370     MOVE WS-AUDIT-DATE-DISPLAY TO AUD-NEW-VALUE.
+019380     PERFORM 7000-LOG-AUDIT-RECORD
+019390         THRU 7000-LOG-AUDIT-RECORD-EXIT.
+019400 2350-LOG-LOAN-MASTER-CHANGES-EXIT.
+019410     EXIT.
+019420*
+019430 2300-WRITE-PAYMENT-HISTORY.
+019300     MOVE LM-LOAN-NUMBER          TO PH-LOAN-NUMBER.
+019400     MOVE WS-OLD-NEXT-DUE-DATE    TO PH-DUE-DATE.
+019500     MOVE WS-PRINCIPAL-AMOUNT     TO PH-PRINCIPAL-AMOUNT.
+019600     MOVE WS-INTEREST-AMOUNT      TO PH-INTEREST-AMOUNT.
+019700     MOVE WS-ESCROW-AMOUNT        TO PH-ESCROW-AMOUNT.
+019800     MOVE WS-TOTAL-PAYMENT-AMOUNT TO PH-TOTAL-AMOUNT.
+019900     MOVE LM-CURRENT-BALANCE      TO PH-BALANCE-AFTER.
+020000     MOVE LM-INVESTOR-CODE        TO PH-INVESTOR-CODE.
+020100     WRITE PAYMENT-HISTORY-RECORD.
+020200 2300-WRITE-PAYMENT-HISTORY-EXIT.
+020300     EXIT.
+020400*
+020500******************************************************************
+020600* 2400-ADVANCE-DUE-DATE MOVES LM-NEXT-DUE-DATE FORWARD ONE
+020700* CALENDAR MONTH, ROLLING THE YEAR OVER AT DECEMBER.
+020800******************************************************************
+020900 2400-ADVANCE-DUE-DATE.
+021000     MOVE LM-NEXT-DUE-DATE TO WS-WORK-DATE.
+021100     ADD 1 TO WS-WORK-MM.
+021200     IF WS-WORK-MM > 12
+021300         MOVE 1 TO WS-WORK-MM
+021400         ADD 1 TO WS-WORK-YYYY
+021500     END-IF.
+021600     MOVE WS-WORK-DATE TO LM-NEXT-DUE-DATE.
+021700 2400-ADVANCE-DUE-DATE-EXIT.
+021800     EXIT.
+021900*
+022000******************************************************************
+022100* 2900-CHECKPOINT-IF-NEEDED SAVES PROGRESS EVERY N LOANS SO A
+022200* MID-RUN ABEND DOES NOT HAVE TO REPROCESS THE WHOLE FILE.
+022300******************************************************************
+022400 2900-CHECKPOINT-IF-NEEDED.
+022500     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+022600     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+022700         MOVE LM-LOAN-NUMBER TO CKPT-LAST-LOAN-NUMBER
+022800         SET CKPT-STEP-IN-PROGRESS TO TRUE
+022900         MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+023000         PERFORM 8100-WRITE-CHECKPOINT
+023100             THRU 8100-WRITE-CHECKPOINT-EXIT
+023200         MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+023300     END-IF.
+023400 2900-CHECKPOINT-IF-NEEDED-EXIT.
+023500     EXIT.
+023600*
+023700 4000-WRITE-FINAL-CHECKPOINT.
+023750     IF WS-ABEND-REQUIRED
+023760         SET CKPT-STEP-FAILED TO TRUE
+023770     ELSE
+023780         SET CKPT-STEP-COMPLETE TO TRUE
+023790     END-IF.
+023900     MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP.
+024000     PERFORM 8100-WRITE-CHECKPOINT
+024100         THRU 8100-WRITE-CHECKPOINT-EXIT.
+024200 4000-WRITE-FINAL-CHECKPOINT-EXIT.
+024300     EXIT.
+024400*
+024500 9999-TERMINATE.
+024600     CLOSE LOAN-MASTER-FILE.
+024700     CLOSE PAYMENT-HISTORY-FILE.
+024800     DISPLAY 'COBACR1 - INTEREST ACCRUAL COMPLETE'.
+024900     DISPLAY 'COBACR1 - LOANS READ    : ' WS-LOAN-COUNT.
+025000     DISPLAY 'COBACR1 - LOANS ACCRUED : ' WS-ACCRUED-COUNT.
+025050     IF WS-ABEND-REQUIRED
+025060         DISPLAY 'COBACR1 - LOAN MASTER OPEN FAILED - STEP '
+025070             'DID NOT RUN - SCHEDULER SHOULD NOT PROCEED'
+025080         MOVE WS-HIGHEST-RETURN-CODE TO RETURN-CODE
+025090     ELSE
+025095         MOVE ZERO TO RETURN-CODE
+025098     END-IF.
+025100 9999-TERMINATE-EXIT.
+025200     EXIT.
+025300*
+025400     COPY CHKPTLOG.
+025500     COPY AUDITLOG.
