@@ -0,0 +1,304 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBRMT1.
+000300 AUTHOR.        R J TATE.
+000400 INSTALLATION.  MORTGAGE SERVICING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    MONTH-END INVESTOR REMITTANCE EXTRACT AND RECONCILIATION.   *
+001000*    FOR THE INVESTOR CODE AND BILLING CYCLE DATE NAMED ON THE   *
+001050*    CONTROL CARD, READS THE PAYMENT HISTORY WRITTEN BY THAT     *
+001100*    CYCLE'S ACCRUAL RUN AND PRODUCES A REMITTANCE FILE FOR THAT *
+001150*    INVESTOR.  BEFORE THE REMITTANCE                            *
+001300*    IS RELEASED, THE EXTRACTED PRINCIPAL/INTEREST AND ESCROW    *
+001400*    TOTALS ARE RECONCILED AGAINST THE LOAN MASTER'S OWN         *
+001500*    SCHEDULED-PAYMENT AGGREGATES FOR THAT INVESTOR; AN          *
+001600*    OUT-OF-BALANCE CONDITION SETS A NON-ZERO RETURN CODE SO THE *
+001700*    JCL CAN HOLD THE FILE INSTEAD OF TRANSMITTING IT.           *
+001800*                                                                *
+001900******************************************************************
+002000*    MODIFICATION HISTORY
+002100*    ---------------------------------------------------------
+002200*    2026-08-09  RJT  INITIAL VERSION.
+002250*    2026-08-09  RJT  ADDED THE CONTROL CARD'S BILLING CYCLE
+002260*                     DATE AND A PH-DUE-DATE FILTER SO A RUN
+002270*                     ONLY EXTRACTS THAT CYCLE'S PAYMENTS - THE
+002280*                     PAYMENT HISTORY FILE IS APPEND-ONLY, SO
+002290*                     WITHOUT THIS FILTER EVERY RUN RE-REMITTED
+002295*                     ALL PRIOR CYCLES AS WELL.
+002296*    2026-08-09  RJT  GUARDED THE PAYMENT HISTORY AND LOAN MASTER
+002297*                     OPENS AND ROUTED THE OUT-OF-BALANCE RETURN
+002298*                     CODE THROUGH THE SAME ABEND SWITCH SO A
+002299*                     FAILED OPEN CAN NO LONGER READ AN UNOPENED
+002299*                     FILE OR RECONCILE SILENTLY WITHOUT FLAGGING
+002299*                     THE RUN.
+002310*    2026-08-09  RJT  THE EXPECTED-TOTALS PASS NOW ALSO FILTERS
+002320*                     ON LM-NEXT-DUE-DATE = WS-RUN-CYCLE-DATE,
+002330*                     MATCHING THE ACTUAL-TOTALS PASS - WITHOUT
+002340*                     IT, LOANS NOT DUE THIS CYCLE WERE COUNTED
+002350*                     AS EXPECTED BUT NOT AS ACTUAL, TRIPPING A
+002360*                     FALSE OUT-OF-BALANCE.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CONTROL-CARD-FILE ASSIGN TO PARMCARD
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-PARMCARD-FILE-STATUS.
+003000     SELECT PAYMENT-HISTORY-FILE ASSIGN TO PMTHIST
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-PMTHIST-FILE-STATUS.
+003300     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS SEQUENTIAL
+003600         RECORD KEY IS LM-LOAN-NUMBER
+003700         FILE STATUS IS WS-LOANMSTR-FILE-STATUS.
+003800     SELECT REMITTANCE-FILE ASSIGN TO REMTEXT
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS WS-REMTEXT-FILE-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  CONTROL-CARD-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  CONTROL-CARD-RECORD.
+004600     05  CC-INVESTOR-CODE        PIC X(06).
+004650     05  CC-CYCLE-DATE           PIC 9(08).
+004700     05  FILLER                  PIC X(66).
+004800*
+004900 FD  PAYMENT-HISTORY-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY PMTHIST.
+005200*
+005300 FD  LOAN-MASTER-FILE
+005400     LABEL RECORDS ARE STANDARD.
+005500     COPY LOANMSTR.
+005600*
+005700 FD  REMITTANCE-FILE
+005800     LABEL RECORDS ARE STANDARD.
+005900     COPY REMTEXT.
+006000*
+006100 WORKING-STORAGE SECTION.
+006200 77  WS-PARMCARD-FILE-STATUS     PIC X(02) VALUE '00'.
+006300 77  WS-PMTHIST-FILE-STATUS      PIC X(02) VALUE '00'.
+006330     88  WS-PMTHIST-FILE-OK          VALUE '00' '02' '97'.
+006400     88  WS-PMTHIST-EOF              VALUE '10'.
+006500 77  WS-LOANMSTR-FILE-STATUS     PIC X(02) VALUE '00'.
+006530     88  WS-LOANMSTR-FILE-OK         VALUE '00' '02' '97'.
+006600     88  WS-LOANMSTR-EOF             VALUE '10'.
+006700 77  WS-REMTEXT-FILE-STATUS      PIC X(02) VALUE '00'.
+006800 77  WS-RUN-INVESTOR-CODE        PIC X(06) VALUE SPACES.
+006850 77  WS-RUN-CYCLE-DATE           PIC 9(08) VALUE ZERO.
+006900 77  WS-REMITTANCE-COUNT         PIC 9(07) COMP VALUE ZERO.
+007000 77  WS-LOAN-COUNT               PIC 9(07) COMP VALUE ZERO.
+007100 77  WS-ACTUAL-PRINCIPAL-TOTAL   PIC S9(09)V99 COMP-3 VALUE ZERO.
+007200 77  WS-ACTUAL-INTEREST-TOTAL    PIC S9(09)V99 COMP-3 VALUE ZERO.
+007300 77  WS-ACTUAL-ESCROW-TOTAL      PIC S9(09)V99 COMP-3 VALUE ZERO.
+007400 77  WS-EXPECTED-PANDI-TOTAL     PIC S9(09)V99 COMP-3 VALUE ZERO.
+007500 77  WS-EXPECTED-ESCROW-TOTAL    PIC S9(09)V99 COMP-3 VALUE ZERO.
+007600 77  WS-PANDI-VARIANCE           PIC S9(09)V99 COMP-3 VALUE ZERO.
+007700 77  WS-ESCROW-VARIANCE          PIC S9(09)V99 COMP-3 VALUE ZERO.
+007800 77  WS-RECON-TOLERANCE          PIC S9(05)V99 COMP-3 VALUE 25.00.
+007900 77  WS-OUT-OF-BALANCE-SWITCH    PIC X(01) VALUE 'N'.
+008000     88  WS-OUT-OF-BALANCE           VALUE 'Y'.
+008100     88  WS-IN-BALANCE               VALUE 'N'.
+008110 77  WS-HIGHEST-RETURN-CODE      PIC 9(02) COMP VALUE ZERO.
+008120 77  WS-ABEND-SWITCH             PIC X(01) VALUE 'N'.
+008130     88  WS-ABEND-REQUIRED           VALUE 'Y'.
+008140     88  WS-ABEND-NOT-REQUIRED       VALUE 'N'.
+008150 77  WS-PMTHIST-OPEN-SWITCH      PIC X(01) VALUE 'Y'.
+008160     88  WS-PMTHIST-OPEN-FAILED      VALUE 'N'.
+008170 77  WS-LOANMSTR-OPEN-SWITCH     PIC X(01) VALUE 'Y'.
+008180     88  WS-LOANMSTR-OPEN-FAILED     VALUE 'N'.
+008200*
+008300 PROCEDURE DIVISION.
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE
+008600         THRU 1000-INITIALIZE-EXIT.
+008700     PERFORM UNTIL WS-PMTHIST-EOF
+008800         PERFORM 2000-PROCESS-ONE-PAYMENT
+008900             THRU 2000-PROCESS-ONE-PAYMENT-EXIT
+009000         PERFORM 2100-READ-PAYMENT-HISTORY
+009100             THRU 2100-READ-PAYMENT-HISTORY-EXIT
+009200     END-PERFORM.
+009300     PERFORM 3000-ACCUMULATE-EXPECTED-TOTALS
+009400         THRU 3000-ACCUMULATE-EXPECTED-TOTALS-EXIT.
+009500     PERFORM 4000-RECONCILE-TOTALS
+009600         THRU 4000-RECONCILE-TOTALS-EXIT.
+009700     PERFORM 9999-TERMINATE
+009800         THRU 9999-TERMINATE-EXIT.
+009900     GOBACK.
+010000*
+010100******************************************************************
+010200* 1000-INITIALIZE READS THE INVESTOR CODE CONTROL CARD AND OPENS
+010300* THE PAYMENT HISTORY AND REMITTANCE FILES.
+010400******************************************************************
+010500 1000-INITIALIZE.
+010600     OPEN INPUT CONTROL-CARD-FILE.
+010700     READ CONTROL-CARD-FILE
+010800         AT END
+010900             DISPLAY 'COBRMT1 - NO CONTROL CARD - JOB ABENDING'
+011000             MOVE 16 TO RETURN-CODE
+011100             GOBACK
+011200     END-READ.
+011300     MOVE CC-INVESTOR-CODE TO WS-RUN-INVESTOR-CODE.
+011350     MOVE CC-CYCLE-DATE TO WS-RUN-CYCLE-DATE.
+011400     CLOSE CONTROL-CARD-FILE.
+011500     DISPLAY 'COBRMT1 - REMITTANCE RUN FOR INVESTOR '
+011550         WS-RUN-INVESTOR-CODE ' CYCLE ' WS-RUN-CYCLE-DATE.
+011700     OPEN INPUT PAYMENT-HISTORY-FILE.
+011710     IF NOT WS-PMTHIST-FILE-OK
+011720         DISPLAY 'COBRMT1 - PAYMENT HISTORY OPEN FAILED, STATUS='
+011730             WS-PMTHIST-FILE-STATUS
+011740         MOVE '10' TO WS-PMTHIST-FILE-STATUS
+011750         SET WS-PMTHIST-OPEN-FAILED TO TRUE
+011760         SET WS-ABEND-REQUIRED TO TRUE
+011770         IF 16 > WS-HIGHEST-RETURN-CODE
+011780             MOVE 16 TO WS-HIGHEST-RETURN-CODE
+011790         END-IF
+011795     END-IF.
+011800     OPEN OUTPUT REMITTANCE-FILE.
+011900     IF WS-PMTHIST-FILE-OK
+011950         PERFORM 2100-READ-PAYMENT-HISTORY
+012000             THRU 2100-READ-PAYMENT-HISTORY-EXIT
+012050     END-IF.
+012100 1000-INITIALIZE-EXIT.
+012200     EXIT.
+012300*
+012400 2100-READ-PAYMENT-HISTORY.
+012500     READ PAYMENT-HISTORY-FILE
+012600         AT END
+012700             MOVE '10' TO WS-PMTHIST-FILE-STATUS
+012800     END-READ.
+012900 2100-READ-PAYMENT-HISTORY-EXIT.
+013000     EXIT.
+013100*
+013200******************************************************************
+013300* 2000-PROCESS-ONE-PAYMENT WRITES A REMITTANCE RECORD FOR EACH
+013400* PAYMENT HISTORY ENTRY BELONGING TO THE RUN'S INVESTOR CODE AND
+013420* DUE DATE (THE PAYMENT HISTORY FILE IS APPEND-ONLY, SO WITHOUT
+013440* THE CYCLE DATE FILTER EVERY PRIOR MONTH WOULD BE RE-REMITTED
+013460* EACH RUN) AND ACCUMULATES THE ACTUAL REMITTANCE TOTALS.
+013600******************************************************************
+013700 2000-PROCESS-ONE-PAYMENT.
+013800     IF PH-INVESTOR-CODE = WS-RUN-INVESTOR-CODE
+013820         AND PH-DUE-DATE = WS-RUN-CYCLE-DATE
+013900         MOVE WS-RUN-INVESTOR-CODE  TO REM-INVESTOR-CODE
+014000         MOVE PH-LOAN-NUMBER        TO REM-LOAN-NUMBER
+014100         MOVE PH-DUE-DATE           TO REM-DUE-DATE
+014200         MOVE PH-PRINCIPAL-AMOUNT   TO REM-PRINCIPAL-AMOUNT
+014300         MOVE PH-INTEREST-AMOUNT    TO REM-INTEREST-AMOUNT
+014400         MOVE PH-ESCROW-AMOUNT      TO REM-ESCROW-AMOUNT
+014500         MOVE PH-TOTAL-AMOUNT       TO REM-TOTAL-REMITTANCE
+014600         MOVE PH-BALANCE-AFTER      TO REM-CURRENT-BALANCE
+014700         WRITE REMITTANCE-RECORD
+014800         ADD 1 TO WS-REMITTANCE-COUNT
+014900         ADD PH-PRINCIPAL-AMOUNT TO WS-ACTUAL-PRINCIPAL-TOTAL
+015000         ADD PH-INTEREST-AMOUNT  TO WS-ACTUAL-INTEREST-TOTAL
+015100         ADD PH-ESCROW-AMOUNT    TO WS-ACTUAL-ESCROW-TOTAL
+015200     END-IF.
+015300 2000-PROCESS-ONE-PAYMENT-EXIT.
+015400     EXIT.
+015500*
+015600******************************************************************
+015700* 3000-ACCUMULATE-EXPECTED-TOTALS WALKS THE LOAN MASTER FOR THIS
+015800* INVESTOR AND TOTALS THE SCHEDULED PRINCIPAL/INTEREST AND
+015900* ESCROW PORTIONS OF THE MONTHLY PAYMENT, WHICH IS WHAT THE
+016000* ACTUAL REMITTANCE TOTALS ARE RECONCILED AGAINST.
+016100******************************************************************
+016200 3000-ACCUMULATE-EXPECTED-TOTALS.
+016300     OPEN INPUT LOAN-MASTER-FILE.
+016310     IF NOT WS-LOANMSTR-FILE-OK
+016320         DISPLAY 'COBRMT1 - LOAN MASTER OPEN FAILED, STATUS='
+016330             WS-LOANMSTR-FILE-STATUS
+016340         MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+016350         SET WS-LOANMSTR-OPEN-FAILED TO TRUE
+016360         SET WS-ABEND-REQUIRED TO TRUE
+016370         IF 16 > WS-HIGHEST-RETURN-CODE
+016380             MOVE 16 TO WS-HIGHEST-RETURN-CODE
+016390         END-IF
+016395     END-IF.
+016400     IF WS-LOANMSTR-FILE-OK
+016450         PERFORM 3100-READ-LOAN-MASTER
+016500             THRU 3100-READ-LOAN-MASTER-EXIT
+016550     END-IF.
+016600     PERFORM UNTIL WS-LOANMSTR-EOF
+016700         IF LM-INVESTOR-CODE = WS-RUN-INVESTOR-CODE
+016750             AND LM-NEXT-DUE-DATE = WS-RUN-CYCLE-DATE
+016800             ADD LM-MONTHLY-PYMT-AMT TO WS-EXPECTED-PANDI-TOTAL
+016900             SUBTRACT LM-MONTHLY-ESCROW-PYMT
+017000                 FROM WS-EXPECTED-PANDI-TOTAL
+017100             ADD LM-MONTHLY-ESCROW-PYMT
+017150                 TO WS-EXPECTED-ESCROW-TOTAL
+017200             ADD 1 TO WS-LOAN-COUNT
+017300         END-IF
+017400         PERFORM 3100-READ-LOAN-MASTER
+017500             THRU 3100-READ-LOAN-MASTER-EXIT
+017600     END-PERFORM.
+017700     CLOSE LOAN-MASTER-FILE.
+017800 3000-ACCUMULATE-EXPECTED-TOTALS-EXIT.
+017900     EXIT.
+018000*
+018100 3100-READ-LOAN-MASTER.
+018200     READ LOAN-MASTER-FILE NEXT RECORD
+018300         AT END
+018400             MOVE '10' TO WS-LOANMSTR-FILE-STATUS
+018500     END-READ.
+018600 3100-READ-LOAN-MASTER-EXIT.
+018700     EXIT.
+018800*
+018900******************************************************************
+019000* 4000-RECONCILE-TOTALS COMPARES THE ACTUAL REMITTANCE TOTALS TO
+019100* THE LOAN MASTER'S EXPECTED TOTALS.  A VARIANCE BEYOND
+019200* TOLERANCE ON EITHER THE PRINCIPAL/INTEREST OR ESCROW SIDE
+019300* HOLDS THE REMITTANCE BY RETURNING A NON-ZERO RETURN CODE - THE
+019400* EXTRACT ITSELF IS STILL WRITTEN SO SERVICING CAN INVESTIGATE.
+019500******************************************************************
+019600 4000-RECONCILE-TOTALS.
+019700     COMPUTE WS-PANDI-VARIANCE =
+019800         (WS-ACTUAL-PRINCIPAL-TOTAL + WS-ACTUAL-INTEREST-TOTAL)
+019900         - WS-EXPECTED-PANDI-TOTAL.
+020000     COMPUTE WS-ESCROW-VARIANCE =
+020100         WS-ACTUAL-ESCROW-TOTAL - WS-EXPECTED-ESCROW-TOTAL.
+020200     IF FUNCTION ABS(WS-PANDI-VARIANCE) > WS-RECON-TOLERANCE
+020250         OR FUNCTION ABS(WS-ESCROW-VARIANCE)
+020280             > WS-RECON-TOLERANCE
+020400         SET WS-OUT-OF-BALANCE TO TRUE
+020500     ELSE
+020600         SET WS-IN-BALANCE TO TRUE
+020700     END-IF.
+020800     DISPLAY 'COBRMT1 - EXPECTED P&I    : '
+020850         WS-EXPECTED-PANDI-TOTAL.
+020900     DISPLAY 'COBRMT1 - ACTUAL P&I VAR. : ' WS-PANDI-VARIANCE.
+021000     DISPLAY 'COBRMT1 - EXPECTED ESCROW : '
+021050         WS-EXPECTED-ESCROW-TOTAL.
+021100     DISPLAY 'COBRMT1 - ACTUAL ESCROW VAR.: ' WS-ESCROW-VARIANCE.
+021200     IF WS-OUT-OF-BALANCE
+021300         DISPLAY 'COBRMT1 - REMITTANCE OUT OF BALANCE - HELD'
+021350         SET WS-ABEND-REQUIRED TO TRUE
+021370         IF 12 > WS-HIGHEST-RETURN-CODE
+021380             MOVE 12 TO WS-HIGHEST-RETURN-CODE
+021390         END-IF
+021500     ELSE
+021600         DISPLAY 'COBRMT1 - REMITTANCE IN BALANCE - RELEASED'
+021700     END-IF.
+021800 4000-RECONCILE-TOTALS-EXIT.
+021900     EXIT.
+022000*
+022100 9999-TERMINATE.
+022200     CLOSE PAYMENT-HISTORY-FILE.
+022300     CLOSE REMITTANCE-FILE.
+022400     DISPLAY 'COBRMT1 - REMITTANCE EXTRACT COMPLETE'.
+022500     DISPLAY 'COBRMT1 - LOANS ON MASTER : ' WS-LOAN-COUNT.
+022600     DISPLAY 'COBRMT1 - RECORDS EXTRACTED: ' WS-REMITTANCE-COUNT.
+022620     IF WS-ABEND-REQUIRED
+022640         IF WS-PMTHIST-OPEN-FAILED OR WS-LOANMSTR-OPEN-FAILED
+022650             DISPLAY 'COBRMT1 - AN INPUT FILE OPEN FAILED - '
+022660                 'RECONCILIATION SHOULD NOT BE TRUSTED'
+022670         END-IF
+022680         MOVE WS-HIGHEST-RETURN-CODE TO RETURN-CODE
+022690     ELSE
+022695         MOVE ZERO TO RETURN-CODE
+022698     END-IF.
+022700 9999-TERMINATE-EXIT.
+022800     EXIT.
