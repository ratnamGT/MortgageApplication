@@ -0,0 +1,76 @@
+000100*****************************************************************
+000200*                                                               *
+000300* LOANMAP - LOAN SERVICING ONLINE INQUIRY/MAINTENANCE SCREEN    *
+000400*                                                               *
+000500* USED BY COBONL1 TO LET SERVICING STAFF KEY A LOAN NUMBER,     *
+000600* VIEW THE CURRENT BALANCE, ESCROW BALANCE, NEXT-DUE-DATE AND   *
+000700* DELINQUENCY STATUS, AND POST A MANUAL BALANCE ADJUSTMENT THAT *
+000800* IS PICKED UP BY THE NEXT NIGHTLY BATCH CYCLE.                 *
+000900*                                                               *
+001000* MODIFICATION HISTORY                                         *
+001100*   2026-08-09  RJT  INITIAL VERSION.                          *
+001150*   2026-08-09  RJT  ADDED PICIN TO ADJAMT SO CICS DE-EDITS    *
+001160*                    THE KEYED AMOUNT INTO A NUMERIC VALUE     *
+001170*                    WITH 2 IMPLIED DECIMALS.                  *
+001180*   2026-08-09  RJT  ADJAMT'S PICIN IS NOW SIGNED SO A         *
+001190*                    SERVICING REP CAN KEY A NEGATIVE          *
+001195*                    ADJUSTMENT (PAYMENT REVERSAL, FEE WAIVER).*
+001200*****************************************************************
+001300LOANMAP  DFHMSD TYPE=&SYSPARM,                                  X
+001400               MODE=INOUT,                                     X
+001500               LANG=COBOL,                                     X
+001600               STORAGE=AUTO,                                   X
+001700               TIOAPFX=YES,                                    X
+001800               CTRL=(FREEKB,FRSET)
+001900*
+002000LOANSET  DFHMDI SIZE=(24,80),                                   X
+002100               LINE=1,                                         X
+002200               COLUMN=1
+002300*
+002400         DFHMDF POS=(01,01),LENGTH=40,ATTRB=(PROT,BRT),         X
+002500               INITIAL='MORTGAGE LOAN SERVICING - INQUIRY/MAINT'
+002600         DFHMDF POS=(01,70),LENGTH=08,ATTRB=(PROT),             X
+002700               INITIAL='LOANMAP1'
+002800*
+002900         DFHMDF POS=(03,01),LENGTH=14,ATTRB=(PROT),             X
+003000               INITIAL='LOAN NUMBER . .'
+003100LOANNO   DFHMDF POS=(03,16),LENGTH=10,ATTRB=(UNPROT,NUM,IC),    X
+003200               PICIN='9(10)'
+003300*
+003400         DFHMDF POS=(05,01),LENGTH=14,ATTRB=(PROT),             X
+003500               INITIAL='BORROWER NAME .'
+003600BNAME    DFHMDF POS=(05,16),LENGTH=30,ATTRB=(PROT)
+003700*
+003800         DFHMDF POS=(07,01),LENGTH=14,ATTRB=(PROT),             X
+003900               INITIAL='CURRENT BAL . .'
+004000CBAL     DFHMDF POS=(07,16),LENGTH=13,ATTRB=(PROT)
+004100*
+004200         DFHMDF POS=(09,01),LENGTH=14,ATTRB=(PROT),             X
+004300               INITIAL='ESCROW BAL. . .'
+004400ESCBAL   DFHMDF POS=(09,16),LENGTH=11,ATTRB=(PROT)
+004500*
+004600         DFHMDF POS=(11,01),LENGTH=14,ATTRB=(PROT),             X
+004700               INITIAL='NEXT DUE DATE .'
+004800NEXTDUE  DFHMDF POS=(11,16),LENGTH=08,ATTRB=(PROT)
+004900*
+005000         DFHMDF POS=(13,01),LENGTH=14,ATTRB=(PROT),             X
+005100               INITIAL='DELINQUENCY. . '
+005200DLQSTAT  DFHMDF POS=(13,16),LENGTH=11,ATTRB=(PROT)
+005300*
+005400         DFHMDF POS=(16,01),LENGTH=40,ATTRB=(PROT,BRT),         X
+005500               INITIAL='MANUAL ADJUSTMENT (OPTIONAL)'
+005600         DFHMDF POS=(17,01),LENGTH=14,ATTRB=(PROT),             X
+005700               INITIAL='ADJUST AMOUNT .'
+005800ADJAMT   DFHMDF POS=(17,16),LENGTH=12,ATTRB=(UNPROT,NUM),       X
+005900               PICIN='-9(10)V99',                                X
+005950               PICOUT='-9(8).99'
+006000         DFHMDF POS=(19,01),LENGTH=14,ATTRB=(PROT),             X
+006100               INITIAL='ADJUST REASON .'
+006200ADJRSN   DFHMDF POS=(19,16),LENGTH=20,ATTRB=(UNPROT)
+006300*
+006400MSG      DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT,BRT)
+006500         DFHMDF POS=(24,01),LENGTH=79,ATTRB=(PROT),             X
+006600               INITIAL='PF3=EXIT  ENTER=INQUIRE/APPLY ADJUSTMENT'
+006700*
+006800LOANMAPX DFHMSD TYPE=FINAL
+006900         END
