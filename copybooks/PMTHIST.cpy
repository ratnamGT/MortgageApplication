@@ -0,0 +1,23 @@
+      *****************************************************************
+      * PMTHIST.CPY
+      *
+      * PAYMENT-HISTORY-RECORD - ONE ENTRY PER LOAN PER BILLING CYCLE,
+      * WRITTEN BY THE MONTHLY INTEREST ACCRUAL AND PAYMENT-DUE BATCH
+      * JOB.  CARRIES THE PRINCIPAL/INTEREST/ESCROW SPLIT AND THE
+      * RESULTING BALANCE SO SERVICING AND INVESTOR REPORTING CAN
+      * RECONSTRUCT A LOAN'S PAYMENT HISTORY WITHOUT REREADING THE
+      * LOAN MASTER.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *****************************************************************
+       01  PAYMENT-HISTORY-RECORD.
+           05  PH-LOAN-NUMBER          PIC 9(10).
+           05  PH-DUE-DATE             PIC 9(08).
+           05  PH-PRINCIPAL-AMOUNT     PIC S9(07)V99 COMP-3.
+           05  PH-INTEREST-AMOUNT      PIC S9(07)V99 COMP-3.
+           05  PH-ESCROW-AMOUNT        PIC S9(07)V99 COMP-3.
+           05  PH-TOTAL-AMOUNT         PIC S9(07)V99 COMP-3.
+           05  PH-BALANCE-AFTER        PIC S9(09)V99 COMP-3.
+           05  PH-INVESTOR-CODE        PIC X(06).
+           05  FILLER                  PIC X(15).
