@@ -0,0 +1,19 @@
+      *****************************************************************
+      * GLCTLREC.CPY
+      *
+      * GL-CONTROL-RECORD - HOST VARIABLE LAYOUT FOR ONE BRANCH AND
+      * PRODUCT'S CONTROL TOTALS ON THE MTG.GL_CONTROL DB2 TABLE.  THE
+      * GENERAL LEDGER SUSPENSE RECONCILIATION READS ONE ROW PER
+      * BRANCH/PRODUCT CODE COMBINATION AND COMPARES IT TO THE LOAN
+      * MASTER'S OWN BALANCE TOTALS FOR THAT BRANCH AND PRODUCT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *   2026-08-09  RJT  ADDED GL-PRODUCT-CODE - RECONCILIATION IS
+      *                    BY BRANCH AND PRODUCT, NOT BRANCH ALONE.
+      *****************************************************************
+       01  GL-CONTROL-RECORD.
+           05  GL-BRANCH-CODE          PIC X(04).
+           05  GL-PRODUCT-CODE         PIC X(04).
+           05  GL-LOAN-BALANCE-TOTAL   PIC S9(11)V99 COMP-3.
+           05  GL-ESCROW-BALANCE-TOTAL PIC S9(11)V99 COMP-3.
