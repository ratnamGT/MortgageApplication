@@ -0,0 +1,100 @@
+      *****************************************************************
+      * LOANMAP.CPY
+      *
+      * SYMBOLIC MAP FOR THE LOANMAP BMS MAPSET (BMS/LOANMAP.BMS).
+      * NORMALLY PRODUCED BY THE DFHMSC BMS ASSEMBLER FROM THE MAP
+      * SOURCE; HAND-BUILT HERE FOLLOWING THE SAME <FIELD>L/<FIELD>F/
+      * <FIELD>A/<FIELD>I LAYOUT THE ASSEMBLER GENERATES, PLUS THE
+      * OUTPUT MAP REDEFINITION USED ON SEND MAP.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *   2026-08-09  RJT  ADJAMTI IS NOW NUMERIC (PIC 9(10)V99) TO
+      *                    MATCH THE MAP'S PICIN, SO A MOVE INTO A
+      *                    V99 WORKING-STORAGE FIELD ALIGNS THE
+      *                    DECIMAL POINT CORRECTLY.
+      *   2026-08-09  RJT  ADJAMTI IS NOW SIGNED (PIC S9(10)V99) TO
+      *                    MATCH THE MAP'S SIGNED PICIN, SO A
+      *                    NEGATIVE ADJUSTMENT (PAYMENT REVERSAL,
+      *                    FEE WAIVER) CARRIES ITS SIGN INTO
+      *                    WS-ADJUSTMENT-AMOUNT INSTEAD OF ALWAYS
+      *                    INCREASING THE BALANCE.
+      *****************************************************************
+       01  LOANSETI.
+           02  FILLER                  PIC X(12).
+           02  LOANNOL                 COMP PIC S9(4).
+           02  LOANNOF                 PICTURE X.
+           02  FILLER REDEFINES LOANNOF.
+               03  LOANNOA             PICTURE X.
+           02  LOANNOI                 PIC X(10).
+           02  BNAMEL                  COMP PIC S9(4).
+           02  BNAMEF                  PICTURE X.
+           02  FILLER REDEFINES BNAMEF.
+               03  BNAMEA              PICTURE X.
+           02  BNAMEI                  PIC X(30).
+           02  CBALL                   COMP PIC S9(4).
+           02  CBALF                   PICTURE X.
+           02  FILLER REDEFINES CBALF.
+               03  CBALA               PICTURE X.
+           02  CBALI                   PIC X(13).
+           02  ESCBALL                 COMP PIC S9(4).
+           02  ESCBALF                 PICTURE X.
+           02  FILLER REDEFINES ESCBALF.
+               03  ESCBALA             PICTURE X.
+           02  ESCBALI                 PIC X(11).
+           02  NEXTDUEL                COMP PIC S9(4).
+           02  NEXTDUEF                PICTURE X.
+           02  FILLER REDEFINES NEXTDUEF.
+               03  NEXTDUEA            PICTURE X.
+           02  NEXTDUEI                PIC X(08).
+           02  DLQSTATL                COMP PIC S9(4).
+           02  DLQSTATF                PICTURE X.
+           02  FILLER REDEFINES DLQSTATF.
+               03  DLQSTATA            PICTURE X.
+           02  DLQSTATI                PIC X(11).
+           02  ADJAMTL                 COMP PIC S9(4).
+           02  ADJAMTF                 PICTURE X.
+           02  FILLER REDEFINES ADJAMTF.
+               03  ADJAMTA             PICTURE X.
+           02  ADJAMTI                 PIC S9(10)V99.
+           02  ADJRSNL                 COMP PIC S9(4).
+           02  ADJRSNF                 PICTURE X.
+           02  FILLER REDEFINES ADJRSNF.
+               03  ADJRSNA             PICTURE X.
+           02  ADJRSNI                 PIC X(20).
+           02  MSGL                    COMP PIC S9(4).
+           02  MSGF                    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                PICTURE X.
+           02  MSGI                    PIC X(79).
+      *
+       01  LOANSETO REDEFINES LOANSETI.
+           02  FILLER                  PIC X(12).
+           02  LOANNOO                 PIC X.
+               88  LOANNO-BRT              VALUE 'H'.
+           02  FILLER                  PIC X(01).
+           02  LOANNOOI                PIC X(10).
+           02  BNAMEO                  PIC X.
+           02  FILLER                  PIC X(01).
+           02  BNAMEOI                 PIC X(30).
+           02  CBALO                   PIC X.
+           02  FILLER                  PIC X(01).
+           02  CBALOI                  PIC X(13).
+           02  ESCBALO                 PIC X.
+           02  FILLER                  PIC X(01).
+           02  ESCBALOI                PIC X(11).
+           02  NEXTDUEO                PIC X.
+           02  FILLER                  PIC X(01).
+           02  NEXTDUEOI               PIC X(08).
+           02  DLQSTATO                PIC X.
+           02  FILLER                  PIC X(01).
+           02  DLQSTATOI               PIC X(11).
+           02  ADJAMTO                 PIC X.
+           02  FILLER                  PIC X(01).
+           02  ADJAMTOI                PIC X(12).
+           02  ADJRSNO                 PIC X.
+           02  FILLER                  PIC X(01).
+           02  ADJRSNOI                PIC X(20).
+           02  MSGO                    PIC X.
+           02  FILLER                  PIC X(01).
+           02  MSGOI                   PIC X(79).
