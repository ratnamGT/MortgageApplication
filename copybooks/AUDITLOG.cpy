@@ -0,0 +1,47 @@
+      *****************************************************************
+      * AUDITLOG.CPY
+      *
+      * SHARED AUDIT-TRAIL LOGGING PARAGRAPH FOR EVERY BATCH PROGRAM
+      * THAT UPDATES THE LOAN MASTER.  COPY THIS INTO THE PROCEDURE
+      * DIVISION OF ANY PROGRAM THAT REWRITES LOAN-MASTER-RECORD.  THE
+      * CALLING PROGRAM MUST:
+      *   - COPY AUDITREC INTO WORKING-STORAGE
+      *   - EXEC SQL INCLUDE SQLCA END-EXEC, THE SAME AS COBDDB2
+      *   - MOVE AUD-LOAN-NUMBER, AUD-FIELD-NAME, AUD-OLD-VALUE,
+      *     AUD-NEW-VALUE, AUD-JOB-NAME AND AUD-USER-ID BEFORE
+      *     PERFORMING 7000-LOG-AUDIT-RECORD, ONCE FOR EVERY FIELD
+      *     CHANGED ON THE LOAN MASTER RECORD
+      *   - MOVE AUD-REASON BEFORE PERFORMING 7000-LOG-AUDIT-RECORD
+      *     WHEN THE CHANGE WAS MADE FOR AN OPERATOR-SUPPLIED REASON -
+      *     BATCH-INITIATED CHANGES MAY LEAVE IT AT ITS DEFAULT
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *   2026-08-09  RJT  ADDED AUD-REASON TO THE INSERT SO AN ONLINE
+      *                    ADJUSTMENT REASON IS PRESERVED ON THE AUDIT
+      *                    TRAIL.
+      *****************************************************************
+      *----------------------------------------------------------------
+      * 7000-LOG-AUDIT-RECORD INSERTS ONE BEFORE/AFTER IMAGE ROW ONTO
+      * THE AUDIT TRAIL TABLE.  A FAILED INSERT IS LOGGED BUT DOES NOT
+      * STOP THE CALLER'S UPDATE - THE LOAN MASTER IS THE SYSTEM OF
+      * RECORD AND MUST NOT BE HELD UP BY AN AUDIT LOGGING PROBLEM.
+      *----------------------------------------------------------------
+       7000-LOG-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           EXEC SQL
+                INSERT INTO MTG.AUDIT_TRAIL
+                     (LOAN_NUMBER, FIELD_NAME, OLD_VALUE, NEW_VALUE,
+                      REASON, CHANGE_TIMESTAMP, JOB_NAME, USER_ID)
+                VALUES
+                     (:AUD-LOAN-NUMBER, :AUD-FIELD-NAME,
+                      :AUD-OLD-VALUE, :AUD-NEW-VALUE, :AUD-REASON,
+                      :AUD-TIMESTAMP, :AUD-JOB-NAME, :AUD-USER-ID)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY '7000-LOG-AUDIT-RECORD - INSERT FAILED FOR LOAN '
+                   AUD-LOAN-NUMBER ' FIELD ' AUD-FIELD-NAME
+                   ' SQLCODE=' SQLCODE
+           END-IF.
+       7000-LOG-AUDIT-RECORD-EXIT.
+           EXIT.
