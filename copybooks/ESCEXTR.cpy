@@ -0,0 +1,24 @@
+      *****************************************************************
+      * ESCEXTR.CPY
+      *
+      * ESCROW-NOTICE-RECORD - ONE ENTRY PER LOAN ANALYZED BY THE
+      * ANNUAL ESCROW ANALYSIS BATCH RUN.  FORMATTED FOR THE NOTICE-
+      * PRINTING VENDOR'S EXTRACT LAYOUT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *****************************************************************
+       01  ESCROW-NOTICE-RECORD.
+           05  ESC-LOAN-NUMBER         PIC 9(10).
+           05  ESC-BORROWER-NAME       PIC X(30).
+           05  ESC-CURRENT-ESCROW-BAL  PIC S9(07)V99.
+           05  ESC-REQUIRED-MONTHLY    PIC S9(07)V99.
+           05  ESC-CURRENT-MONTHLY     PIC S9(07)V99.
+           05  ESC-NEW-MONTHLY-PYMT    PIC S9(07)V99.
+           05  ESC-VARIANCE-AMOUNT     PIC S9(07)V99.
+           05  ESC-NOTICE-CODE         PIC X(01).
+               88  ESC-SHORTAGE            VALUE 'S'.
+               88  ESC-SURPLUS             VALUE 'P'.
+               88  ESC-BALANCED            VALUE 'B'.
+           05  ESC-EFFECTIVE-DATE      PIC 9(08).
+           05  FILLER                  PIC X(10).
