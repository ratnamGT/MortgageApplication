@@ -0,0 +1,26 @@
+      *****************************************************************
+      * AUDITREC.CPY
+      *
+      * AUDIT-TRAIL-RECORD - HOST VARIABLE LAYOUT FOR ONE ENTRY ON THE
+      * MTG.AUDIT_TRAIL DB2 TABLE.  ONE ROW IS WRITTEN FOR EVERY FIELD
+      * CHANGED ON THE LOAN MASTER, CARRYING THE BEFORE/AFTER IMAGE SO
+      * SERVICING CAN RECONSTRUCT WHO CHANGED WHAT AND WHEN.  USED
+      * TOGETHER WITH THE 7000-LOG-AUDIT-RECORD PARAGRAPH IN
+      * AUDITLOG.CPY.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *   2026-08-09  RJT  ADDED AUD-REASON SO AN ONLINE OPERATOR'S
+      *                    ADJUSTMENT REASON IS CARRIED ONTO THE AUDIT
+      *                    TRAIL ROW INSTEAD OF BEING DROPPED.  BATCH
+      *                    CALLERS LEAVE THIS FIELD AT ITS DEFAULT.
+      *****************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AUD-LOAN-NUMBER         PIC 9(10).
+           05  AUD-FIELD-NAME          PIC X(20).
+           05  AUD-OLD-VALUE           PIC X(20).
+           05  AUD-NEW-VALUE           PIC X(20).
+           05  AUD-REASON              PIC X(20) VALUE SPACES.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-JOB-NAME            PIC X(08).
+           05  AUD-USER-ID             PIC X(08).
