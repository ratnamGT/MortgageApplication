@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CHKPTREC.CPY
+      *
+      * CHECKPOINT-RECORD - ONE ENTRY PER STEP OF THE NIGHTLY MORTGAGE
+      * BATCH CHAIN, KEPT ON THE RESTART CONTROL FILE.  WRITTEN AT THE
+      * END OF EACH STEP AND PERIODICALLY DURING LONG-RUNNING STEPS SO
+      * OPERATIONS CAN RESTART MID-CHAIN INSTEAD OF FROM THE TOP.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME           PIC X(08).
+           05  CKPT-STEP-NAME          PIC X(08).
+           05  CKPT-LAST-LOAN-NUMBER   PIC 9(10).
+           05  CKPT-STEP-STATUS        PIC X(01).
+               88  CKPT-STEP-COMPLETE      VALUE 'C'.
+               88  CKPT-STEP-IN-PROGRESS   VALUE 'I'.
+               88  CKPT-STEP-FAILED        VALUE 'F'.
+           05  CKPT-TIMESTAMP          PIC X(26).
