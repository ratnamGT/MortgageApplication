@@ -0,0 +1,23 @@
+      *****************************************************************
+      * AGEBKT.CPY
+      *
+      * AGING BUCKET SORT RECORD FOR THE DAILY DELINQUENCY REPORT.
+      * ONE ENTRY PER DELINQUENT LOAN, BUILT FROM LOAN-MASTER-RECORD
+      * AND FED THROUGH A COBOL SORT KEYED ON SERVICING OFFICER SO
+      * THE REPORT PRINTS ONE OFFICER'S BOOK AT A TIME.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *****************************************************************
+       01  AGING-SORT-RECORD.
+           05  AGE-SERVICING-OFFICER   PIC X(10).
+           05  AGE-LOAN-NUMBER         PIC 9(10).
+           05  AGE-BORROWER-NAME       PIC X(30).
+           05  AGE-CURRENT-BALANCE     PIC S9(09)V99 COMP-3.
+           05  AGE-NEXT-DUE-DATE       PIC 9(08).
+           05  AGE-DAYS-PAST-DUE       PIC 9(05).
+           05  AGE-BUCKET-CODE         PIC X(01).
+               88  AGE-BUCKET-30           VALUE '1'.
+               88  AGE-BUCKET-60           VALUE '2'.
+               88  AGE-BUCKET-90           VALUE '3'.
+               88  AGE-BUCKET-120-PLUS     VALUE '4'.
