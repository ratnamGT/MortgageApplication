@@ -0,0 +1,25 @@
+      *****************************************************************
+      * HLTHCHK.CPY
+      *
+      * SUBSYSTEM HEALTH-CHECK STATUS TABLE.
+      * ONE ENTRY PER RESOURCE PROBED BY THE PRE-BATCH HEALTH CHECK
+      * IN COBDDB2.  SHARED BY ANY PROGRAM THAT NEEDS TO KNOW WHICH
+      * SUBSYSTEM WAS DEGRADED WHEN THE NIGHTLY CHAIN WAS LAST RUN.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION - REPLACES SINGLE WS-SQLREAD
+      *                    PIC X(1) FLAG WITH A PER-RESOURCE TABLE.
+      *   2026-08-09  RJT  ADDED A 5TH ENTRY FOR THE LOAN MASTER VSAM
+      *                    FILE NOW THAT LOANMSTR.CPY EXISTS.
+      *****************************************************************
+       01  HC-SUBSYSTEM-TABLE.
+           05  HC-ENTRY-COUNT          PIC 9(02) COMP VALUE 5.
+           05  HC-ENTRY OCCURS 5 TIMES INDEXED BY HC-IDX.
+               10  HC-RESOURCE-NAME    PIC X(20).
+               10  HC-SQLREAD          PIC X(01).
+               10  HC-SQLCODE-SAVE     PIC S9(09) COMP-3.
+               10  HC-RETURN-CODE      PIC 9(02) COMP.
+               10  HC-STATUS-FLAG      PIC X(01).
+                   88  HC-STATUS-OK        VALUE 'O'.
+                   88  HC-STATUS-DEGRADED  VALUE 'D'.
+                   88  HC-STATUS-NOT-RUN   VALUE ' '.
