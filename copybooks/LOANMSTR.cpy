@@ -0,0 +1,43 @@
+      *****************************************************************
+      * LOANMSTR.CPY
+      *
+      * LOAN-MASTER-RECORD - ONE ENTRY PER MORTGAGE LOAN.
+      * SHARED BY EVERY SERVICING, REPORTING, AND EXTRACT PROGRAM SO
+      * THE LOAN LAYOUT IS DEFINED IN EXACTLY ONE PLACE.  RECORD IS
+      * KEPT ON THE LOAN MASTER VSAM KSDS, KEYED ON LM-LOAN-NUMBER.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *   2026-08-09  RJT  ADDED ESCROW DISBURSEMENT AND SCHEDULED
+      *                    PAYMENT FIELDS FOR ESCROW ANALYSIS AND
+      *                    INTEREST ACCRUAL PROCESSING.
+      *   2026-08-09  RJT  ADDED INVESTOR/PRODUCT/BRANCH CODES.
+      *                    LM-INVESTOR-CODE IS USED FOR INVESTOR
+      *                    REMITTANCE; LM-BRANCH-CODE AND
+      *                    LM-PRODUCT-CODE ARE USED FOR GL SUSPENSE
+      *                    RECONCILIATION.
+      *****************************************************************
+       01  LOAN-MASTER-RECORD.
+           05  LM-LOAN-NUMBER          PIC 9(10).
+           05  LM-BORROWER-NAME        PIC X(30).
+           05  LM-BORROWER-SSN         PIC 9(09).
+           05  LM-ORIGINAL-PRINCIPAL   PIC S9(09)V99 COMP-3.
+           05  LM-CURRENT-BALANCE      PIC S9(09)V99 COMP-3.
+           05  LM-NOTE-RATE            PIC S9(01)V9(04) COMP-3.
+           05  LM-TERM-MONTHS          PIC 9(03).
+           05  LM-NEXT-DUE-DATE        PIC 9(08).
+           05  LM-LAST-PAYMENT-DATE    PIC 9(08).
+           05  LM-MONTHLY-PYMT-AMT     PIC S9(07)V99 COMP-3.
+           05  LM-MONTHLY-ESCROW-PYMT  PIC S9(07)V99 COMP-3.
+           05  LM-ESCROW-BALANCE       PIC S9(07)V99 COMP-3.
+           05  LM-ANNUAL-TAX-AMT       PIC S9(07)V99 COMP-3.
+           05  LM-ANNUAL-INS-AMT       PIC S9(07)V99 COMP-3.
+           05  LM-DELINQUENCY-STATUS   PIC X(01).
+               88  LM-CURRENT              VALUE 'C'.
+               88  LM-DELINQUENT           VALUE 'D'.
+               88  LM-FORECLOSURE          VALUE 'F'.
+           05  LM-SERVICING-OFFICER    PIC X(10).
+           05  LM-INVESTOR-CODE        PIC X(06).
+           05  LM-PRODUCT-CODE         PIC X(04).
+           05  LM-BRANCH-CODE          PIC X(04).
+           05  FILLER                  PIC X(20).
