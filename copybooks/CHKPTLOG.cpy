@@ -0,0 +1,70 @@
+      *****************************************************************
+      * CHKPTLOG.CPY
+      *
+      * SHARED CHECKPOINT/RESTART PARAGRAPHS FOR THE NIGHTLY MORTGAGE
+      * BATCH CHAIN.  COPY THIS INTO THE PROCEDURE DIVISION OF ANY
+      * BATCH PROGRAM THAT NEEDS TO CHECKPOINT ITS PROGRESS OR HONOR A
+      * PRIOR RESTART POINT.  THE CALLING PROGRAM MUST:
+      *   - SELECT RESTART-FILE THE SAME WAY COBDDB2 DOES, WITH FILE
+      *     STATUS IN WS-RESTART-FILE-STATUS
+      *   - FD RESTART-FILE / COPY CHKPTREC IN THE FILE SECTION
+      *   - MOVE CKPT-JOB-NAME, CKPT-STEP-NAME, CKPT-LAST-LOAN-NUMBER
+      *     AND SET THE CKPT-STEP-STATUS CONDITION BEFORE PERFORMING
+      *     8100-WRITE-CHECKPOINT
+      *   - MOVE CKPT-STEP-NAME BEFORE PERFORMING 8000-CHECK-FOR-RESTART
+      *     TO FIND OUT WHERE A PRIOR RUN LEFT OFF
+      *   - THE RESTART RECORD IS KEPT PER STEP NAME, NOT PER RUN, SO
+      *     A STEP'S LAST CHECKPOINT STAYS ON FILE AFTER IT COMPLETES.
+      *     THE CALLER MUST ONLY HONOR CKPT-LAST-LOAN-NUMBER WHEN
+      *     CKPT-STEP-COMPLETE IS NOT TRUE - A COMPLETED STEP MEANS
+      *     START OVER FROM THE BEGINNING OF THE LOAN MASTER NEXT RUN,
+      *     NOT RESUME PAST WHERE THE PRIOR RUN LEFT OFF.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *****************************************************************
+      *----------------------------------------------------------------
+      * 8000-CHECK-FOR-RESTART LOOKS UP THE CALLER'S STEP NAME ON THE
+      * RESTART FILE.  IF NO PRIOR CHECKPOINT EXISTS THE STEP STARTS
+      * FROM LOAN ZERO; OTHERWISE THE CALLER GETS BACK THE LAST LOAN
+      * NUMBER PROCESSED SO IT CAN POSITION PAST IT AND RESUME.
+      *----------------------------------------------------------------
+       8000-CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = '35'
+               MOVE ZERO TO CKPT-LAST-LOAN-NUMBER
+               SET CKPT-STEP-IN-PROGRESS TO TRUE
+           ELSE
+               READ RESTART-FILE
+                   INVALID KEY
+                       MOVE ZERO TO CKPT-LAST-LOAN-NUMBER
+                       SET CKPT-STEP-IN-PROGRESS TO TRUE
+               END-READ
+           END-IF.
+           CLOSE RESTART-FILE.
+       8000-CHECK-FOR-RESTART-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * 8100-WRITE-CHECKPOINT SAVES THE CALLER'S CURRENT PROGRESS.  IT
+      * REWRITES THE STEP'S EXISTING CHECKPOINT RECORD, OR WRITES A
+      * NEW ONE THE FIRST TIME THE STEP EVER CHECKPOINTS.
+      *----------------------------------------------------------------
+       8100-WRITE-CHECKPOINT.
+           OPEN I-O RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = '35'
+               CLOSE RESTART-FILE
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY '8100-WRITE-CHECKPOINT - WRITE '
+                               'FAILED, STATUS=' WS-RESTART-FILE-STATUS
+                   END-WRITE
+           END-REWRITE.
+           CLOSE RESTART-FILE.
+       8100-WRITE-CHECKPOINT-EXIT.
+           EXIT.
