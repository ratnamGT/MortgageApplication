@@ -0,0 +1,19 @@
+      *****************************************************************
+      * REMTEXT.CPY
+      *
+      * REMITTANCE-RECORD - ONE ENTRY PER LOAN'S PAYMENT ACTIVITY FOR
+      * AN INVESTOR CODE ON THE MONTH-END INVESTOR REMITTANCE RUN.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJT  INITIAL VERSION.
+      *****************************************************************
+       01  REMITTANCE-RECORD.
+           05  REM-INVESTOR-CODE       PIC X(06).
+           05  REM-LOAN-NUMBER         PIC 9(10).
+           05  REM-DUE-DATE            PIC 9(08).
+           05  REM-PRINCIPAL-AMOUNT    PIC S9(07)V99.
+           05  REM-INTEREST-AMOUNT     PIC S9(07)V99.
+           05  REM-ESCROW-AMOUNT       PIC S9(07)V99.
+           05  REM-TOTAL-REMITTANCE    PIC S9(07)V99.
+           05  REM-CURRENT-BALANCE     PIC S9(09)V99.
+           05  FILLER                  PIC X(10).
